@@ -31,302 +31,810 @@
 003100     "XXXXX001".                                                  NC4014.2
 003200     SELECT TFIL-2 ASSIGN                                         NC4014.2
 003300     "XXXXX002".                                                  NC4014.2
-003400 DATA DIVISION.                                                   NC4014.2
-003500 FILE SECTION.                                                    NC4014.2
-003600 FD TFIL.                                                         NC4014.2
-003700 01 FREC.                                                         NC4014.2
-003800     03 GUBBINS PIC X(1                                           NC4014.2
-003900-                      00).                                       NC4014.2
-004000*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-004100                                                                  NC4014.2
-004200 FD TFIL-2.                                                       NC4014.2
-004300 01 FREC-2.                                                       NC4014.2
-004400     03 COLONTEST PIC X(100).                                     NC4014.2
-004500     03 GUBBINS PIC X(100).                                       NC4014.2
-004600                                                                  NC4014.2
-004700                                                                  NC4014.2
-004800 WORKING-STORAGE SECTION.                                         NC4014.2
-004900                                                                  NC4014.2
-005000 01 TEST-CUSTOMER-RECORD.                                         NC4014.2
-005100     03 TEST-AR-CUSTOMER-ID PIC X(4).                             NC4014.2
-005200     03 TEST-AR-CUSTOMER-NAME PIC X(20).                          NC4014.2
-005300     03 TEST-AR-NUMBER-INVOICES PIC S9(2).                        NC4014.2
-005400     03 TEST-AR-INVOICE-DATA OCCURS 1 TO 15 TIMES                 NC4014.2
-005500                             DEPENDING ON                         NC4014.2
-005600                                 TEST-AR-NUMBER-INVOICES          NC4014.2
-005700                             INDEXED BY WS-INDEX.                 NC4014.2
-005800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-005900                                                                  NC4014.2
-006000         05 TEST-INVOICE-DATE.                                    NC4014.2
-006100             07 TEST-INVOICE-YY PIC 99.                           NC4014.2
-006200             07 TEST-INVOICE-MM PIC 99.                           NC4014.2
-006300             07 TEST-INVOICE-DD PIC 99.                           NC4014.2
-006400                                                                  NC4014.2
-006500 01 TEST-DESCEND-RECORD.                                          NC4014.2
-006600     03 TEST-DESCEND-CUST-ID PIC X(4).                            NC4014.2
-006700     03 TEST-DESCEND-CUST-NAME PIC X(20).                         NC4014.2
-006800     03 TEST-DESCEND-NO-INV PIC S9(2).                            NC4014.2
-006900     03 TEST-DESCEND-INVOICE OCCURS 15 TIMES                      NC4014.2
-007000                             ASCENDING KEY IS                     NC4014.2
-007100                                 TEST-ASCEND-TIME                 NC4014.2
-007200                             DESCENDING KEY IS                    NC4014.2
-007300                                 TEST-DESC-DATE.                  NC4014.2
-007400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+003400     SELECT CODEFIL ASSIGN                                        NC4014.2
+003500     "XXXXX023"                                                   NC4014.2
+003600         ORGANIZATION IS LINE SEQUENTIAL.                         NC4014.2
+003700     SELECT RECONFIL ASSIGN                                       NC4014.2
+003800     "XXXXX019"                                                   NC4014.2
+003900         ORGANIZATION IS LINE SEQUENTIAL.                         NC4014.2
+004000     SELECT EXCPFIL ASSIGN                                        NC4014.2
+004100     "XXXXX020"                                                   NC4014.2
+004200         ORGANIZATION IS LINE SEQUENTIAL.                         NC4014.2
+004300     SELECT CKPTFIL ASSIGN                                        NC4014.2
+004400     "XXXXX021"                                                   NC4014.2
+004500         ORGANIZATION IS LINE SEQUENTIAL                          NC4014.2
+004600         FILE STATUS IS CKPT-STATUS.                              NC4014.2
+004700     SELECT RUNLOGFIL ASSIGN                                      NC4014.2
+004800     "XXXXX025"                                                   NC4014.2
+004900         ORGANIZATION IS LINE SEQUENTIAL.                         NC4014.2
+005000     SELECT JOBHISTFIL ASSIGN                                     NC4014.2
+005100     "XXXXX026"                                                   NC4014.2
+005200         ORGANIZATION IS LINE SEQUENTIAL.                         NC4014.2
+005300     SELECT CUSTFEED ASSIGN                                       NC4014.2
+005400     "XXXXX027"                                                   NC4014.2
+005500         ORGANIZATION IS LINE SEQUENTIAL.                         NC4014.2
+005600     SELECT CUSTMAST ASSIGN                                       NC4014.2
+005700     "XXXXX028"                                                   NC4014.2
+005800         ORGANIZATION IS INDEXED                                  NC4014.2
+005900         ACCESS MODE IS DYNAMIC                                   NC4014.2
+006000         RECORD KEY IS CUSTMAST-ID                                NC4014.2
+006100         FILE STATUS IS CUSTMAST-STATUS.                          NC4014.2
+006200 DATA DIVISION.                                                   NC4014.2
+006300 FILE SECTION.                                                    NC4014.2
+006400 FD TFIL.                                                         NC4014.2
+006500 01 FREC.                                                         NC4014.2
+006600     03 GUBBINS PIC X(1                                           NC4014.2
+006700-                      00).                                       NC4014.2
+006800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+006900                                                                  NC4014.2
+007000 FD TFIL-2.                                                       NC4014.2
+007100 01 FREC-2.                                                       NC4014.2
+007200     03 COLONTEST PIC X(100).                                     NC4014.2
+007300     03 GUBBINS PIC X(100).                                       NC4014.2
+007400                                                                  NC4014.2
 007500                                                                  NC4014.2
-007600                                                                  NC4014.2
-007700             05 TEST-DESC-DATE.                                   NC4014.2
-007800                 07 TEST-DESC-YY PIC 99.                          NC4014.2
-007900                 07 TEST-DESC-MM PIC 99.                          NC4014.2
-008000                 07 TEST-DESC-DD PIC 99.                          NC4014.2
-008100             05 TEST-ASCEND-TIME PIC 9(6).                        NC4014.2
-008200                                                                  NC4014.2
-008300 01 TEST-CODE-TABLE.                                              NC4014.2
-008400     03 TEST-CODE PIC X(3)                                        NC4014.2
-008500                     OCCURS 40 TIMES                              NC4014.2
-008600                     INDEXED BY CODE-INDEX.                       NC4014.2
-008700                                                                  NC4014.2
-008800 01 CUST-REC.                                                     NC4014.2
-008900     03 CUST-CODES PIC X.                                         NC4014.2
-009000         88 CUST-PAID VALUE "A".                                  NC4014.2
-009100*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-009200                                                                  NC4014.2
+007600 FD CODEFIL.                                                      NC4014.2
+007700 01 CODE-REC.                                                     NC4014.2
+007800     03 CODE-REC-VALUE PIC X(03).                                 NC4014.2
+007900                                                                  NC4014.2
+008000 FD RECONFIL.                                                     NC4014.2
+008100 01 RECON-REC.                                                    NC4014.2
+008200     03 RECON-OPERATION PIC X(10).                                NC4014.2
+008300     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+008400     03 RECON-ITEM-NAME PIC X(08).                                NC4014.2
+008500     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+008600     03 RECON-BEFORE PIC Z9.                                      NC4014.2
+008700     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+008800     03 RECON-AFTER PIC Z9.                                       NC4014.2
+008900     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+009000     03 RECON-EXPECTED PIC Z9.                                    NC4014.2
+009100     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+009200     03 RECON-FLAG PIC X(08).                                     NC4014.2
 009300                                                                  NC4014.2
-009400 01 GROUP-1.                                                      NC4014.2
-009500     03 ITEM-1 PIC 99 VALUE 10.                                   NC4014.2
-009600     03 ITEM-2 PIC 99 VALUE 12.                                   NC4014.2
-009700     03 ITEM-3 PIC 99 VALUE 14.                                   NC4014.2
-009800                                                                  NC4014.2
-009900 01 GROUP-2.                                                      NC4014.2
-010000     03 ITEM-1 PIC 99 VALUE 10.                                   NC4014.2
-010100     03 ITEM-2 PIC 99 VALUE 12.                                   NC4014.2
-010200     03 ITEM-3 PIC 99 VALUE 14.                                   NC4014.2
-010300                                                                  NC4014.2
-010400 01 SALES-DATA.                                                   NC4014.2
-010500     03 STORE-INFO  PIC X(30).                                    NC4014.2
-010600     03 MON-SALES OCCURS 2 TIMES.                                 NC4014.2
-010700         05 AM-SALES PIC 9(3).                                    NC4014.2
-010800         05 TUE-SALES OCCURS 2 TIMES.                             NC4014.2
-010900             07 AM-SALES PIC 9(3).                                NC4014.2
-011000             07 WED-SALES OCCURS 2 TIMES.                         NC4014.2
-011100                 09 AM-SALES PIC 9(3).                            NC4014.2
-011200                 09 THU-SALES OCCURS 2 TIMES.                     NC4014.2
-011300                     11 AM-SALES PIC 9(3).                        NC4014.2
-011400                     11 FRI-SALES OCCURS 2 TIMES.                 NC4014.2
-011500                         13 PM-SALES PIC 9(3).                    NC4014.2
-011600                                                                  NC4014.2
-011700 01 VARIABLES.                                                    NC4014.2
-011800     03 EDFIELD PIC Z,ZZZ.99.                                     NC4014.2
-011900                                                                  NC4014.2
-012000                                                                  NC4014.2
-012100     03 STATE PIC X(4) VALUE ALL "A".                             NC4014.2
-012200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-012300                                                                  NC4014.2
+009400 FD EXCPFIL.                                                      NC4014.2
+009500 01 EXCP-REC.                                                     NC4014.2
+009600     03 EXCP-DATE PIC 9(06).                                      NC4014.2
+009700     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+009800     03 EXCP-TIME PIC 9(08).                                      NC4014.2
+009900     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+010000     03 EXCP-BOX-A PIC 99.                                        NC4014.2
+010100                                                                  NC4014.2
+010200 FD CKPTFIL.                                                      NC4014.2
+010300 01 CKPT-REC.                                                     NC4014.2
+010400     03 CKPT-RKEY PIC 9(08).                                      NC4014.2
+010500                                                                  NC4014.2
+010600 FD RUNLOGFIL.                                                    NC4014.2
+010700 01 RUNLOG-REC.                                                   NC4014.2
+010800     03 RUNLOG-DATE PIC 9(06).                                    NC4014.2
+010900     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+011000     03 RUNLOG-TEXT PIC X(60).                                    NC4014.2
+011100                                                                  NC4014.2
+011200 FD JOBHISTFIL.                                                   NC4014.2
+011300 01 JOBHIST-REC.                                                  NC4014.2
+011400     03 JOBHIST-JOB-NAME PIC X(08).                               NC4014.2
+011500     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+011600     03 JOBHIST-DAY PIC 9(05).                                    NC4014.2
+011700     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+011800     03 JOBHIST-DATE PIC 9(06).                                   NC4014.2
+011900     03 FILLER PIC X(01) VALUE SPACE.                             NC4014.2
+012000     03 JOBHIST-TIME PIC 9(08).                                   NC4014.2
+012100                                                                  NC4014.2
+012200 FD CUSTFEED.                                                     NC4014.2
+012300 01 CUSTFEED-REC PIC X(750).                                      NC4014.2
 012400                                                                  NC4014.2
-012500     03 RKEY PIC 9(8) VALUE ZERO.                                 NC4014.2
-012600                                                                  NC4014.2
-012700                                                                  NC4014.2
-012800                                                                  NC4014.2
-012900     03 GRANDTOTAL PIC 9(7)V99 VALUE ZERO.                        NC4014.2
-013000     03 BOX-A PIC 99 VALUE ZERO.                                  NC4014.2
-013100     03 BOX-B PIC 99 VALUE ZERO.                                  NC4014.2
-013200     03 BOX-C PIC 999 VALUE ZERO.                                 NC4014.2
-013300     03 BOX-D PIC 999 VALUE ZERO.                                 NC4014.2
-013400                                                                  NC4014.2
-013500                                                                  NC4014.2
-013600     03 MARYPOPPINS PIC X(34) VALUE "SUPERCALIFRAGILISTICEXPIALIDONC4014.2
-013700-         "CIOUS".                                                NC4014.2
-013800     03 MP-1 REDEFINES MARYPOPPINS.                               NC4014.2
-013900        04  MP-1-A  PICTURE X(5).                                 NC4014.2
-014000        04  MP-1-A-1  REDEFINES MP-1-A.                           NC4014.2
-014100*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-014200             05  MP-1-A-1-A  PICTURE X(3).                        NC4014.2
-014300             05  FILLER  PICTURE X(2).                            NC4014.2
-014400        04  FILLER  PICTURE X(29).                                NC4014.2
-014500                                                                  NC4014.2
-014600     03 VARA PIC X(4).                                            NC4014.2
-014700     03 VARB PIC X(4).                                            NC4014.2
-014800     03 VARC PIC X(4).                                            NC4014.2
-014900         66 VARA                                                  NC4014.2
-015000*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-015100                 RENAMES VARB THRU VARC.                          NC4014.2
-015200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-015300                                                                  NC4014.2
-015400                                                                  NC4014.2
-015500 01 DDAY PIC 9(5).                                                NC4014.2
-015600                                                                  NC4014.2
-015700 01 VARD PIC X(4).                                                NC4014.2
-015800                                                                  NC4014.2
-015900 01 VARE PIC X(4).                                                NC4014.2
-016000                                                                  NC4014.2
-016100 01 VARF PIC 9(7)V99.                                             NC4014.2
-016200                                                                  NC4014.2
-016300 PROCEDURE DIVISION.                                              NC4014.2
-016400                                                                  NC4014.2
-016500                                                                  NC4014.2
-016600 NC401M-CONTROL.                                                  NC4014.2
-016700     OPEN INPUT TFIL.                                             NC4014.2
-016800     PERFORM NC401M-COLON THRU NC401M-END 1 TIMES.                NC4014.2
-016900     ALTER NC401M-GOTO TO PROCEED TO NC401M-GOTO-2,               NC4014.2
-017000         NC401M-GOTO-2 TO PROCEED TO NC401M-NESTIF.               NC4014.2
-017100*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-017200     CLOSE TFIL.                                                  NC4014.2
-017300     STOP RUN.                                                    NC4014.2
-017400                                                                  NC4014.2
+012500 FD CUSTMAST.                                                     NC4014.2
+012600 01 CUSTMAST-REC.                                                 NC4014.2
+012700     03 CUSTMAST-ID PIC X(04).                                    NC4014.2
+012800     03 CUSTMAST-NAME PIC X(20).                                  NC4014.2
+012900     03 CUSTMAST-INVOICE-COUNT PIC S9(02).                        NC4014.2
+013000     03 CUSTMAST-INVOICE-DATES PIC X(700).                        NC4014.2
+013100                                                                  NC4014.2
+013200 WORKING-STORAGE SECTION.                                         NC4014.2
+013300                                                                  NC4014.2
+013400 01 TEST-CUSTOMER-RECORD.                                         NC4014.2
+013500     03 TEST-AR-CUSTOMER-ID PIC X(4).                             NC4014.2
+013600     03 TEST-AR-CUSTOMER-NAME PIC X(20).                          NC4014.2
+013700     03 TEST-AR-NUMBER-INVOICES PIC S9(2).                        NC4014.2
+013800     03 TEST-AR-INVOICE-DATA OCCURS 1 TO 15 TIMES                 NC4014.2
+013900                             DEPENDING ON                         NC4014.2
+014000                                 TEST-AR-NUMBER-INVOICES          NC4014.2
+014100                             INDEXED BY WS-INDEX.                 NC4014.2
+014200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+014300                                                                  NC4014.2
+014400         05 TEST-INVOICE-DATE.                                    NC4014.2
+014500             07 TEST-INVOICE-YY PIC 99.                           NC4014.2
+014600             07 TEST-INVOICE-MM PIC 99.                           NC4014.2
+014700             07 TEST-INVOICE-DD PIC 99.                           NC4014.2
+014800                                                                  NC4014.2
+014900 01 TEST-AR-OVERFLOW-SW PIC X(01) VALUE "N".                      NC4014.2
+015000     88 TEST-AR-HAS-OVERFLOW VALUE "Y".                           NC4014.2
+015100 01 TEST-AR-INVOICE-OVERFLOW.                                     NC4014.2
+015200     03 TEST-AR-OVERFLOW-COUNT PIC S9(2) VALUE 1.                 NC4014.2
+015300     03 TEST-AR-OVERFLOW-DATA OCCURS 1 TO 85 TIMES                NC4014.2
+015400                               DEPENDING ON                       NC4014.2
+015500                                   TEST-AR-OVERFLOW-COUNT         NC4014.2
+015600                               INDEXED BY WS-OVERFLOW-INDEX.      NC4014.2
+015700         05 TEST-OVERFLOW-DATE.                                   NC4014.2
+015800             07 TEST-OVERFLOW-YY PIC 99.                          NC4014.2
+015900             07 TEST-OVERFLOW-MM PIC 99.                          NC4014.2
+016000             07 TEST-OVERFLOW-DD PIC 99.                          NC4014.2
+016100                                                                  NC4014.2
+016200 01 TEST-DESCEND-RECORD.                                          NC4014.2
+016300     03 TEST-DESCEND-CUST-ID PIC X(4).                            NC4014.2
+016400     03 TEST-DESCEND-CUST-NAME PIC X(20).                         NC4014.2
+016500     03 TEST-DESCEND-NO-INV PIC S9(3).                            NC4014.2
+016600     03 TEST-DESCEND-INVOICE OCCURS 1 TO 100 TIMES                NC4014.2
+016700                             DEPENDING ON                         NC4014.2
+016800                                 TEST-DESCEND-NO-INV              NC4014.2
+016900                             ASCENDING KEY IS                     NC4014.2
+017000                                 TEST-ASCEND-TIME                 NC4014.2
+017100                             DESCENDING KEY IS                    NC4014.2
+017200                                 TEST-DESC-DATE                   NC4014.2
+017300                             INDEXED BY DESC-INDEX.               NC4014.2
+017400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
 017500                                                                  NC4014.2
-017600 NC401M-COLON.                                                    NC4014.2
-017700     DISPLAY COLONTEST(1:20).                                     NC4014.2
-017800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-017900                                                                  NC4014.2
-018000                                                                  NC4014.2
-018100 NC401M-QUALIF.                                                   NC4014.2
-018200     MOVE GUBBINS OF FREC TO GUBBINS OF FREC-2.                   NC4014.2
-018300*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-018400                                                                  NC4014.2
-018500                                                                  NC4014.2
-018600 NC401M-SUBSCR.                                                   NC4014.2
-018700     MOVE ZERO TO                                                 NC4014.2
-018800        PM-SALES (BOX-A, BOX-B, BOX-C, BOX-D, 1).                 NC4014.2
-018900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-019000                                                                  NC4014.2
-019100 NC401M-CHARBR1.                                                  NC4014.2
-019200     MUL                                                          NC4014.2
-019300-    TIPLY BOX-A BY BOX-B GIVING BOX-C.                           NC4014.2
-019400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-019500                                                                  NC4014.2
-019600                                                                  NC4014.2
-019700 NC401M-CHARBR2.                                                  NC4014.2
-019800     MOVE 2                                                       NC4014.2
-019900-    0 TO BOX-A.                                                  NC4014.2
-020000*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-020100                                                                  NC4014.2
-020200 NC401M-ARITHEXP.                                                 NC4014.2
-020300     IF BOX-A + 1 IS NOT GREATER THAN BOX-B + 2                   NC4014.2
-020400         DISPLAY "ARITHEXP-TEST".                                 NC4014.2
-020500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-020600                                                                  NC4014.2
+017600                                                                  NC4014.2
+017700             05 TEST-DESC-DATE.                                   NC4014.2
+017800                 07 TEST-DESC-YY PIC 99.                          NC4014.2
+017900                 07 TEST-DESC-MM PIC 99.                          NC4014.2
+018000                 07 TEST-DESC-DD PIC 99.                          NC4014.2
+018100             05 TEST-ASCEND-TIME PIC 9(6).                        NC4014.2
+018200                                                                  NC4014.2
+018300 01 AGING-SEARCH-DATE.                                            NC4014.2
+018400     03 AGING-SEARCH-YY PIC 99.                                   NC4014.2
+018500     03 AGING-SEARCH-MM PIC 99.                                   NC4014.2
+018600     03 AGING-SEARCH-DD PIC 99.                                   NC4014.2
+018700 01 AGING-FOUND-SW PIC X(01) VALUE "N".                           NC4014.2
+018800     88 AGING-FOUND VALUE "Y".                                    NC4014.2
+018900 01 WS-AGING-BUILD-COUNT PIC S9(3).                               NC4014.2
+019000 01 WS-AGING-INDEX PIC S9(3).                                     NC4014.2
+019100 01 WS-AGING-OVERFLOW-IDX PIC S9(2).                              NC4014.2
+019200 01 WS-AGING-SWAP-ENTRY PIC X(12).                                NC4014.2
+019300 01 WS-SORT-I PIC S9(3).                                          NC4014.2
+019400 01 WS-SORT-J PIC S9(3).                                          NC4014.2
+019500 01 WS-SORT-J-START PIC S9(3).                                    NC4014.2
+019600 01 WS-SORT-MAX PIC S9(3).                                        NC4014.2
+019700                                                                  NC4014.2
+019800 01 TEST-CODE-COUNT PIC S9(2) VALUE ZERO.                         NC4014.2
+019900 01 TEST-CODE-TABLE.                                              NC4014.2
+020000     03 TEST-CODE PIC X(3)                                        NC4014.2
+020100                     OCCURS 1 TO 40 TIMES                         NC4014.2
+020200                     DEPENDING ON TEST-CODE-COUNT                 NC4014.2
+020300                     INDEXED BY CODE-INDEX.                       NC4014.2
+020400                                                                  NC4014.2
+020500 01 CODEFIL-EOF-SW PIC X(01) VALUE "N".                           NC4014.2
+020600     88 CODEFIL-EOF VALUE "Y".                                    NC4014.2
 020700                                                                  NC4014.2
-020800 NC401M-SIGCOND.                                                  NC4014.2
-020900     IF BOX-A IS NOT NEGATIVE                                     NC4014.2
-021000         DISPLAY "SIGCOND-TEST".                                  NC4014.2
+020800 01 CUST-REC.                                                     NC4014.2
+020900     03 CUST-CODES PIC X.                                         NC4014.2
+021000         88 CUST-PAID VALUE "A".                                  NC4014.2
 021100*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
 021200                                                                  NC4014.2
 021300                                                                  NC4014.2
-021400 NC401M-COMPCOND.                                                 NC4014.2
-021500     IF BOX-A IS GREATER THAN BOX-B AND NOT BOX-C IS GREATER      NC4014.2
-021600         THAN BOX-A THEN MOVE 7 TO BOX-B.                         NC4014.2
-021700*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+021400 01 GROUP-1.                                                      NC4014.2
+021500     03 ITEM-1 PIC 99 VALUE 10.                                   NC4014.2
+021600     03 ITEM-2 PIC 99 VALUE 12.                                   NC4014.2
+021700     03 ITEM-3 PIC 99 VALUE 14.                                   NC4014.2
 021800                                                                  NC4014.2
-021900                                                                  NC4014.2
-022000 NC401M-CORRESADD.                                                NC4014.2
-022100     ADD CORRESPONDING GROUP-1 TO GROUP-2.                        NC4014.2
-022200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+021900 01 GROUP-2.                                                      NC4014.2
+022000     03 ITEM-1 PIC 99 VALUE 10.                                   NC4014.2
+022100     03 ITEM-2 PIC 99 VALUE 12.                                   NC4014.2
+022200     03 ITEM-3 PIC 99 VALUE 14.                                   NC4014.2
 022300                                                                  NC4014.2
-022400                                                                  NC4014.2
-022500 NC401M-CORRESMOVE.                                               NC4014.2
-022600     MOVE CORRESPONDING GROUP-1 TO GROUP-2.                       NC4014.2
-022700*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+022400 01 GROUP-2-SAVE.                                                 NC4014.2
+022500     03 ITEM-1 PIC 99.                                            NC4014.2
+022600     03 ITEM-2 PIC 99.                                            NC4014.2
+022700     03 ITEM-3 PIC 99.                                            NC4014.2
 022800                                                                  NC4014.2
-022900                                                                  NC4014.2
-023000 NC401M-CORRESSUB.                                                NC4014.2
-023100     SUBTRACT CORRESPONDING GROUP-2 FROM GROUP-1.                 NC4014.2
-023200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+022900 01 GROUP-1-SAVE.                                                 NC4014.2
+023000     03 ITEM-1 PIC 99.                                            NC4014.2
+023100     03 ITEM-2 PIC 99.                                            NC4014.2
+023200     03 ITEM-3 PIC 99.                                            NC4014.2
 023300                                                                  NC4014.2
-023400                                                                  NC4014.2
-023500 NC401M-COMPUTE.                                                  NC4014.2
-023600     COMPUTE BOX-A = 10 + 6.                                      NC4014.2
-023700*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-023800                                                                  NC4014.2
-023900                                                                  NC4014.2
-024000 NC401M-GETDAY.                                                   NC4014.2
-024100     ACCEPT DDAY FROM DAY-OF-WEEK.                                NC4014.2
-024200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-024300                                                                  NC4014.2
-024400                                                                  NC4014.2
-024500 NC401M-DISPUPON.                                                 NC4014.2
-024600     DISPLAY "PFILE" UPON VDUNIT.                                 NC4014.2
-024700*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-024800                                                                  NC4014.2
-024900                                                                  NC4014.2
-025000 NC401-DIVREMAINDER.                                              NC4014.2
-025100     DIVIDE BOX-A INTO BOX-B GIVING BOX-C REMAINDER BOX-D.        NC4014.2
-025200*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+023400 01 SALES-DATA.                                                   NC4014.2
+023500     03 STORE-INFO  PIC X(30).                                    NC4014.2
+023600     03 MON-SALES OCCURS 2 TIMES.                                 NC4014.2
+023700         05 AM-SALES PIC 9(3).                                    NC4014.2
+023800         05 TUE-SALES OCCURS 2 TIMES.                             NC4014.2
+023900             07 AM-SALES PIC 9(3).                                NC4014.2
+024000             07 WED-SALES OCCURS 2 TIMES.                         NC4014.2
+024100                 09 AM-SALES PIC 9(3).                            NC4014.2
+024200                 09 THU-SALES OCCURS 2 TIMES.                     NC4014.2
+024300                     11 AM-SALES PIC 9(3).                        NC4014.2
+024400                     11 FRI-SALES OCCURS 2 TIMES.                 NC4014.2
+024500                         13 AM-SALES PIC 9(3).                    NC4014.2
+024600                         13 SAT-SALES OCCURS 2 TIMES.             NC4014.2
+024700                             15 AM-SALES PIC 9(3).                NC4014.2
+024800                             15 SUN-SALES OCCURS 2 TIMES.         NC4014.2
+024900                                 17 PM-SALES PIC 9(3).            NC4014.2
+025000                                                                  NC4014.2
+025100 01 VARIABLES.                                                    NC4014.2
+025200     03 EDFIELD PIC Z,ZZZ.99.                                     NC4014.2
 025300                                                                  NC4014.2
 025400                                                                  NC4014.2
-025500 NC401M-EVAL.                                                     NC4014.2
-025600     EVALUATE BOX-A                                               NC4014.2
-025700         WHEN 1 MOVE "A" TO VARC                                  NC4014.2
-025800         WHEN 2 MOVE "B" TO VARC.                                 NC4014.2
-025900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+025500     03 STATE PIC X(4) VALUE ALL "A".                             NC4014.2
+025600*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+025700                                                                  NC4014.2
+025800                                                                  NC4014.2
+025900     03 RKEY PIC 9(8) VALUE ZERO.                                 NC4014.2
 026000                                                                  NC4014.2
 026100                                                                  NC4014.2
-026200 NC401M-GOTO.                                                     NC4014.2
-026300     GO TO.                                                       NC4014.2
-026400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-026500                                                                  NC4014.2
-026600 NC401M-GOTO-2.                                                   NC4014.2
-026700     GO TO.                                                       NC4014.2
-026800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+026200                                                                  NC4014.2
+026300     03 GRANDTOTAL PIC 9(7)V99 VALUE ZERO.                        NC4014.2
+026400     03 BOX-A PIC 99 VALUE ZERO.                                  NC4014.2
+026500     03 BOX-B PIC 99 VALUE ZERO.                                  NC4014.2
+026600     03 BOX-C PIC 999 VALUE ZERO.                                 NC4014.2
+026700     03 BOX-D PIC 999 VALUE ZERO.                                 NC4014.2
+026800                                                                  NC4014.2
 026900                                                                  NC4014.2
-027000                                                                  NC4014.2
-027100 NC401M-NESTIF.                                                   NC4014.2
-027200     IF BOX-A IS GREATER THAN BOX-B THEN                          NC4014.2
-027300         MOVE "AAAA" TO VARD                                      NC4014.2
-027400     ELSE                                                         NC4014.2
-027500     IF BOX-B IS GREATER THAN BOX-C THEN                          NC4014.2
-027600         MOVE "BBBB" TO VARD                                      NC4014.2
-027700     ELSE                                                         NC4014.2
-027800         MOVE "CCCC" TO VARD.                                     NC4014.2
-027900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-028000                                                                  NC4014.2
-028100                                                                  NC4014.2
-028200 NC401M-INIT.                                                     NC4014.2
-028300     INITIALIZE VARB.                                             NC4014.2
+027000     03 MARYPOPPINS PIC X(34) VALUE "SUPERCALIFRAGILISTICEXPIALIDONC4014.2
+027100-        "CIOUS".                                                 NC4014.2
+027200     03 MP-1 REDEFINES MARYPOPPINS.                               NC4014.2
+027300        04  MP-1-A  PICTURE X(5).                                 NC4014.2
+027400        04  MP-1-A-1  REDEFINES MP-1-A.                           NC4014.2
+027500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+027600             05  MP-1-A-1-A  PICTURE X(3).                        NC4014.2
+027700             05  FILLER  PICTURE X(2).                            NC4014.2
+027800        04  FILLER  PICTURE X(29).                                NC4014.2
+027900                                                                  NC4014.2
+028000     03 VARA PIC X(4).                                            NC4014.2
+028100     03 VARB PIC X(4).                                            NC4014.2
+028200     03 VARC PIC X(4).                                            NC4014.2
+028300         66 VARA                                                  NC4014.2
 028400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-028500                                                                  NC4014.2
-028600                                                                  NC4014.2
-028700 NC401M-INSCT.                                                    NC4014.2
-028800     INSPECT MARYPOPPINS CONVERTING "A" TO "Z".                   NC4014.2
-028900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+028500                 RENAMES VARB THRU VARC.                          NC4014.2
+028600*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+028700                                                                  NC4014.2
+028800                                                                  NC4014.2
+028900 01 DDAY PIC 9(5).                                                NC4014.2
 029000                                                                  NC4014.2
-029100                                                                  NC4014.2
+029100 01 VARD PIC X(4).                                                NC4014.2
 029200                                                                  NC4014.2
-029300 NC401M-PWT.                                                      NC4014.2
-029400     PERFORM NC401M-NESTIF THRU NC401M-INIT WITH TEST AFTER       NC4014.2
-029500         UNTIL BOX-B IS EQUAL TO BOX-A.                           NC4014.2
-029600*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-029700                                                                  NC4014.2
-029800                                                                  NC4014.2
-029900 NC401M-PWV.                                                      NC4014.2
-030000     PERFORM NC401M-NESTIF THRU NC401M-INIT                       NC4014.2
-030100     VARYING BOX-A FROM BOX-B BY BOX-C                            NC4014.2
-030200         UNTIL GRANDTOTAL IS EQUAL TO VARF.                       NC4014.2
-030300*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-030400                                                                  NC4014.2
-030500                                                                  NC4014.2
-030600 NC401M-SEARCH.                                                   NC4014.2
-030700     SEARCH TEST-CODE                                             NC4014.2
-030800         WHEN BOX-A IS EQUAL TO BOX-B                             NC4014.2
-030900             NEXT SENTENCE.                                       NC4014.2
-031000*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-031100                                                                  NC4014.2
-031200                                                                  NC4014.2
-031300 NC401M-STT.                                                      NC4014.2
-031400     SET CUST-PAID TO TRUE.                                       NC4014.2
-031500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-031600                                                                  NC4014.2
+029300 01 VARE PIC X(4).                                                NC4014.2
+029400                                                                  NC4014.2
+029500 01 VARF PIC 9(7)V99.                                             NC4014.2
+029600                                                                  NC4014.2
+029700 01 NC401M-MODE PIC X(01) VALUE "1".                              NC4014.2
+029800     88 NC401M-MODE-DIRECT VALUE "1".                             NC4014.2
+029900     88 NC401M-MODE-NESTED VALUE "2".                             NC4014.2
+030000 01 NC401M-MODE-INPUT PIC X(01).                                  NC4014.2
+030100                                                                  NC4014.2
+030200 01 TFIL-EOF-SW PIC X(01) VALUE "N".                              NC4014.2
+030300     88 TFIL-EOF VALUE "Y".                                       NC4014.2
+030400 01 CKPT-STATUS PIC X(02).                                        NC4014.2
+030500 01 CKPT-INTERVAL PIC 9(03) VALUE 010.                            NC4014.2
+030600 01 CKPT-COUNTER PIC 9(03) VALUE ZERO.                            NC4014.2
+030700 01 CKPT-SKIP-COUNT PIC 9(08).                                    NC4014.2
+030800                                                                  NC4014.2
+030900 01 RUNLOG-MSG PIC X(60).                                         NC4014.2
+031000                                                                  NC4014.2
+031100 01 CUSTFEED-EOF-SW PIC X(01) VALUE "N".                          NC4014.2
+031200     88 CUSTFEED-EOF VALUE "Y".                                   NC4014.2
+031300 01 WS-FEED-DATES PIC X(700).                                     NC4014.2
+031400 01 WS-FEED-ONE-DATE PIC X(06).                                   NC4014.2
+031500 01 WS-FEED-POINTER PIC 9(03).                                    NC4014.2
+031600 01 WS-FEED-INVOICE-SEQ PIC S9(3).                                NC4014.2
 031700                                                                  NC4014.2
-031800 NC401M-ST.                                                       NC4014.2
-031900     STRING VARD DELIMITED BY VARB INTO VARC.                     NC4014.2
-032000*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+031800 01 CUSTMAST-STATUS PIC X(02).                                    NC4014.2
+031900                                                                  NC4014.2
+032000 PROCEDURE DIVISION.                                              NC4014.2
 032100                                                                  NC4014.2
 032200                                                                  NC4014.2
-032300 NC401M-UST.                                                      NC4014.2
-032400     UNSTRING VARD INTO VARE.                                     NC4014.2
-032500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
-032600                                                                  NC4014.2
-032700                                                                  NC4014.2
-032800 NC401M-END.                                                      NC4014.2
-032900                                                                  NC4014.2
-033000*TOTAL NUMBER OF FLAGS EXPECTED = 40.                             NC4014.2
-033100*Message expected for following statement: NON-CONFORMING STANDARDNC4014.2
-033200 END PROGRAM NC401M.                                              NC4014.2
+032300 NC401M-CONTROL.                                                  NC4014.2
+032400     ACCEPT NC401M-MODE-INPUT FROM ENVIRONMENT "NC401M-MODE".     NC4014.2
+032500     IF NC401M-MODE-INPUT = "1" OR NC401M-MODE-INPUT = "2"        NC4014.2
+032600         MOVE NC401M-MODE-INPUT TO NC401M-MODE                    NC4014.2
+032700     END-IF.                                                      NC4014.2
+032800     OPEN INPUT TFIL.                                             NC4014.2
+032900     OPEN OUTPUT RECONFIL.                                        NC4014.2
+033000     OPEN OUTPUT EXCPFIL.                                         NC4014.2
+033100     OPEN OUTPUT RUNLOGFIL.                                       NC4014.2
+033200     OPEN OUTPUT JOBHISTFIL.                                      NC4014.2
+033300     PERFORM NC401M-LOAD-CODES.                                   NC4014.2
+033400     PERFORM NC401M-CHECKPOINT-RESTART.                           NC4014.2
+033500     PERFORM NC401M-READ-TFIL THRU                                NC4014.2
+033600         NC401M-READ-TFIL-EXIT                                    NC4014.2
+033700         UNTIL TFIL-EOF.                                          NC4014.2
+033800     PERFORM NC401M-COLON THRU NC401M-EVAL 1 TIMES.               NC4014.2
+033900     PERFORM NC401M-GOTO.                                         NC4014.2
+034000     IF NC401M-MODE-DIRECT                                        NC4014.2
+034100         PERFORM NC401M-GOTO-2                                    NC4014.2
+034200     ELSE                                                         NC4014.2
+034300         PERFORM NC401M-NESTIF                                    NC4014.2
+034400     END-IF.                                                      NC4014.2
+034500     PERFORM NC401M-IMPORT-CUSTOMER.                              NC4014.2
+034600     PERFORM NC401M-INIT THRU NC401M-END 1 TIMES.                 NC4014.2
+034700     CLOSE TFIL.                                                  NC4014.2
+034800     CLOSE RECONFIL.                                              NC4014.2
+034900     CLOSE EXCPFIL.                                               NC4014.2
+035000     CLOSE RUNLOGFIL.                                             NC4014.2
+035100     CLOSE JOBHISTFIL.                                            NC4014.2
+035200     OPEN OUTPUT CKPTFIL.                                         NC4014.2
+035300     CLOSE CKPTFIL.                                               NC4014.2
+035400     STOP RUN.                                                    NC4014.2
+035500                                                                  NC4014.2
+035600                                                                  NC4014.2
+035700 NC401M-LOAD-CODES.                                               NC4014.2
+035800     OPEN INPUT CODEFIL.                                          NC4014.2
+035900     PERFORM NC401M-READ-CODE THRU                                NC4014.2
+036000         NC401M-READ-CODE-EXIT                                    NC4014.2
+036100         UNTIL CODEFIL-EOF OR TEST-CODE-COUNT = 40.               NC4014.2
+036200     CLOSE CODEFIL.                                               NC4014.2
+036300     IF TEST-CODE-COUNT = 0                                       NC4014.2
+036400         MOVE 1 TO TEST-CODE-COUNT                                NC4014.2
+036500     END-IF.                                                      NC4014.2
+036600                                                                  NC4014.2
+036700 NC401M-READ-CODE.                                                NC4014.2
+036800     READ CODEFIL INTO CODE-REC                                   NC4014.2
+036900         AT END SET CODEFIL-EOF TO TRUE                           NC4014.2
+037000         NOT AT END                                               NC4014.2
+037100             ADD 1 TO TEST-CODE-COUNT                             NC4014.2
+037200             MOVE CODE-REC-VALUE TO                               NC4014.2
+037300                 TEST-CODE (TEST-CODE-COUNT)                      NC4014.2
+037400     END-READ.                                                    NC4014.2
+037500 NC401M-READ-CODE-EXIT.                                           NC4014.2
+037600     EXIT.                                                        NC4014.2
+037700                                                                  NC4014.2
+037800                                                                  NC4014.2
+037900 NC401M-CHECKPOINT-RESTART.                                       NC4014.2
+038000     MOVE ZERO TO RKEY.                                           NC4014.2
+038100     OPEN INPUT CKPTFIL.                                          NC4014.2
+038200     IF CKPT-STATUS = "00"                                        NC4014.2
+038300         READ CKPTFIL INTO CKPT-REC                               NC4014.2
+038400         IF CKPT-STATUS = "00"                                    NC4014.2
+038500             MOVE CKPT-RKEY TO RKEY                               NC4014.2
+038600         END-IF                                                   NC4014.2
+038700         CLOSE CKPTFIL                                            NC4014.2
+038800     END-IF.                                                      NC4014.2
+038900     IF RKEY > 0                                                  NC4014.2
+039000         PERFORM NC401M-SKIP-TFIL THRU                            NC4014.2
+039100             NC401M-SKIP-TFIL-EXIT                                NC4014.2
+039200             VARYING CKPT-SKIP-COUNT FROM 1 BY 1                  NC4014.2
+039300             UNTIL CKPT-SKIP-COUNT > RKEY                         NC4014.2
+039400                 OR TFIL-EOF                                      NC4014.2
+039500     END-IF.                                                      NC4014.2
+039600                                                                  NC4014.2
+039700 NC401M-SKIP-TFIL.                                                NC4014.2
+039800     READ TFIL                                                    NC4014.2
+039900         AT END SET TFIL-EOF TO TRUE                              NC4014.2
+040000     END-READ.                                                    NC4014.2
+040100 NC401M-SKIP-TFIL-EXIT.                                           NC4014.2
+040200     EXIT.                                                        NC4014.2
+040300                                                                  NC4014.2
+040400 NC401M-READ-TFIL.                                                NC4014.2
+040500     READ TFIL                                                    NC4014.2
+040600         AT END SET TFIL-EOF TO TRUE                              NC4014.2
+040700         NOT AT END                                               NC4014.2
+040800             ADD 1 TO RKEY                                        NC4014.2
+040900             PERFORM NC401M-CHECKPOINT-WRITE                      NC4014.2
+041000     END-READ.                                                    NC4014.2
+041100 NC401M-READ-TFIL-EXIT.                                           NC4014.2
+041200     EXIT.                                                        NC4014.2
+041300                                                                  NC4014.2
+041400 NC401M-CHECKPOINT-WRITE.                                         NC4014.2
+041500     ADD 1 TO CKPT-COUNTER.                                       NC4014.2
+041600     IF CKPT-COUNTER >= CKPT-INTERVAL                             NC4014.2
+041700         MOVE ZERO TO CKPT-COUNTER                                NC4014.2
+041800         OPEN OUTPUT CKPTFIL                                      NC4014.2
+041900         IF CKPT-STATUS NOT = "00"                                NC4014.2
+042000             MOVE "CHECKPOINT: OPEN CKPTFIL FAILED" TO RUNLOG-MSG NC4014.2
+042100             PERFORM NC401M-LOG-VDUNIT                            NC4014.2
+042200         END-IF                                                   NC4014.2
+042300         MOVE RKEY TO CKPT-RKEY                                   NC4014.2
+042400         WRITE CKPT-REC                                           NC4014.2
+042500         IF CKPT-STATUS NOT = "00"                                NC4014.2
+042600             MOVE "CHECKPOINT: WRITE CKPT-REC FAILED" TO          NC4014.2
+042700                 RUNLOG-MSG                                       NC4014.2
+042800             PERFORM NC401M-LOG-VDUNIT                            NC4014.2
+042900         END-IF                                                   NC4014.2
+043000         CLOSE CKPTFIL                                            NC4014.2
+043100     END-IF.                                                      NC4014.2
+043200                                                                  NC4014.2
+043300                                                                  NC4014.2
+043400 NC401M-LOG-VDUNIT.                                               NC4014.2
+043500     DISPLAY RUNLOG-MSG UPON VDUNIT.                              NC4014.2
+043600*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+043700     ACCEPT RUNLOG-DATE FROM DATE.                                NC4014.2
+043800     MOVE RUNLOG-MSG TO RUNLOG-TEXT.                              NC4014.2
+043900     WRITE RUNLOG-REC.                                            NC4014.2
+044000                                                                  NC4014.2
+044100                                                                  NC4014.2
+044200 NC401M-COLON.                                                    NC4014.2
+044300     DISPLAY COLONTEST(1:20).                                     NC4014.2
+044400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+044500                                                                  NC4014.2
+044600                                                                  NC4014.2
+044700 NC401M-QUALIF.                                                   NC4014.2
+044800     MOVE GUBBINS OF FREC TO GUBBINS OF FREC-2.                   NC4014.2
+044900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+045000                                                                  NC4014.2
+045100                                                                  NC4014.2
+045200 NC401M-SUBSCR.                                                   NC4014.2
+045300     MOVE ZERO TO                                                 NC4014.2
+045400        PM-SALES (BOX-A, BOX-B, BOX-C, BOX-D, 1, 1, 1).           NC4014.2
+045500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+045600                                                                  NC4014.2
+045700 NC401M-CHARBR1.                                                  NC4014.2
+045800     MUL                                                          NC4014.2
+045900-    TIPLY BOX-A BY BOX-B GIVING BOX-C.                           NC4014.2
+046000*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+046100                                                                  NC4014.2
+046200                                                                  NC4014.2
+046300 NC401M-CHARBR2.                                                  NC4014.2
+046400     MOVE 2                                                       NC4014.2
+046500-    0 TO BOX-A.                                                  NC4014.2
+046600*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+046700                                                                  NC4014.2
+046800 NC401M-ARITHEXP.                                                 NC4014.2
+046900     IF BOX-A + 1 IS NOT GREATER THAN BOX-B + 2                   NC4014.2
+047000         DISPLAY "ARITHEXP-TEST".                                 NC4014.2
+047100*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+047200                                                                  NC4014.2
+047300                                                                  NC4014.2
+047400 NC401M-SIGCOND.                                                  NC4014.2
+047500     IF BOX-A IS NOT NEGATIVE                                     NC4014.2
+047600         DISPLAY "SIGCOND-TEST".                                  NC4014.2
+047700*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+047800                                                                  NC4014.2
+047900                                                                  NC4014.2
+048000 NC401M-COMPCOND.                                                 NC4014.2
+048100     IF BOX-A IS GREATER THAN BOX-B AND NOT BOX-C IS GREATER      NC4014.2
+048200         THAN BOX-A THEN MOVE 7 TO BOX-B.                         NC4014.2
+048300*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+048400                                                                  NC4014.2
+048500                                                                  NC4014.2
+048600 NC401M-CORRESADD.                                                NC4014.2
+048700     MOVE CORRESPONDING GROUP-2 TO GROUP-2-SAVE.                  NC4014.2
+048800     ADD CORRESPONDING GROUP-1 TO GROUP-2.                        NC4014.2
+048900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+049000     PERFORM NC401M-RECON-ADD.                                    NC4014.2
+049100                                                                  NC4014.2
+049200                                                                  NC4014.2
+049300 NC401M-CORRESMOVE.                                               NC4014.2
+049400     MOVE CORRESPONDING GROUP-2 TO GROUP-2-SAVE.                  NC4014.2
+049500     MOVE CORRESPONDING GROUP-1 TO GROUP-2.                       NC4014.2
+049600*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+049700     PERFORM NC401M-RECON-MOVE.                                   NC4014.2
+049800                                                                  NC4014.2
+049900                                                                  NC4014.2
+050000 NC401M-CORRESSUB.                                                NC4014.2
+050100     MOVE CORRESPONDING GROUP-1 TO GROUP-1-SAVE.                  NC4014.2
+050200     SUBTRACT CORRESPONDING GROUP-2 FROM GROUP-1.                 NC4014.2
+050300*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+050400     PERFORM NC401M-RECON-SUB.                                    NC4014.2
+050500                                                                  NC4014.2
+050600                                                                  NC4014.2
+050700 NC401M-COMPUTE.                                                  NC4014.2
+050800     COMPUTE BOX-A = 10 + 6.                                      NC4014.2
+050900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+051000                                                                  NC4014.2
+051100                                                                  NC4014.2
+051200 NC401M-GETDAY.                                                   NC4014.2
+051300     ACCEPT DDAY FROM DAY-OF-WEEK.                                NC4014.2
+051400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+051500     PERFORM NC401M-RECORD-JOB-HISTORY.                           NC4014.2
+051600                                                                  NC4014.2
+051700                                                                  NC4014.2
+051800 NC401M-DISPUPON.                                                 NC4014.2
+051900     MOVE "PFILE" TO RUNLOG-MSG.                                  NC4014.2
+052000     PERFORM NC401M-LOG-VDUNIT.                                   NC4014.2
+052100                                                                  NC4014.2
+052200                                                                  NC4014.2
+052300 NC401-DIVREMAINDER.                                              NC4014.2
+052400     DIVIDE BOX-A INTO BOX-B GIVING BOX-C REMAINDER BOX-D.        NC4014.2
+052500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+052600                                                                  NC4014.2
+052700                                                                  NC4014.2
+052800 NC401M-EVAL.                                                     NC4014.2
+052900     EVALUATE BOX-A                                               NC4014.2
+053000         WHEN 1 MOVE "A" TO VARC                                  NC4014.2
+053100         WHEN 2 MOVE "B" TO VARC                                  NC4014.2
+053200         WHEN OTHER PERFORM NC401M-LOG-EXCEPTION                  NC4014.2
+053300     END-EVALUATE.                                                NC4014.2
+053400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+053500                                                                  NC4014.2
+053600                                                                  NC4014.2
+053700 NC401M-LOG-EXCEPTION.                                            NC4014.2
+053800     ACCEPT EXCP-DATE FROM DATE.                                  NC4014.2
+053900     ACCEPT EXCP-TIME FROM TIME.                                  NC4014.2
+054000     MOVE BOX-A TO EXCP-BOX-A.                                    NC4014.2
+054100     WRITE EXCP-REC.                                              NC4014.2
+054200                                                                  NC4014.2
+054300                                                                  NC4014.2
+054400 NC401M-GOTO.                                                     NC4014.2
+054500     IF NC401M-MODE-DIRECT                                        NC4014.2
+054600         MOVE "NC401M PATH: DIRECT" TO RUNLOG-MSG                 NC4014.2
+054700     ELSE                                                         NC4014.2
+054800         MOVE "NC401M PATH: NESTED-IF" TO RUNLOG-MSG              NC4014.2
+054900     END-IF.                                                      NC4014.2
+055000     PERFORM NC401M-LOG-VDUNIT.                                   NC4014.2
+055100                                                                  NC4014.2
+055200 NC401M-GOTO-2.                                                   NC4014.2
+055300     MOVE "AAAA" TO VARD.                                         NC4014.2
+055400                                                                  NC4014.2
+055500                                                                  NC4014.2
+055600 NC401M-NESTIF.                                                   NC4014.2
+055700     IF BOX-A IS GREATER THAN BOX-B THEN                          NC4014.2
+055800         MOVE "AAAA" TO VARD                                      NC4014.2
+055900     ELSE                                                         NC4014.2
+056000     IF BOX-B IS GREATER THAN BOX-C THEN                          NC4014.2
+056100         MOVE "BBBB" TO VARD                                      NC4014.2
+056200     ELSE                                                         NC4014.2
+056300         MOVE "CCCC" TO VARD.                                     NC4014.2
+056400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+056500                                                                  NC4014.2
+056600                                                                  NC4014.2
+056700 NC401M-INIT.                                                     NC4014.2
+056800     INITIALIZE VARB.                                             NC4014.2
+056900*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+057000                                                                  NC4014.2
+057100                                                                  NC4014.2
+057200 NC401M-INSCT.                                                    NC4014.2
+057300     INSPECT MARYPOPPINS CONVERTING "A" TO "Z".                   NC4014.2
+057400*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+057500                                                                  NC4014.2
+057600                                                                  NC4014.2
+057700                                                                  NC4014.2
+057800 NC401M-PWT.                                                      NC4014.2
+057900     PERFORM NC401M-NESTIF THRU NC401M-INIT WITH TEST AFTER       NC4014.2
+058000         UNTIL BOX-B IS EQUAL TO BOX-A.                           NC4014.2
+058100*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+058200                                                                  NC4014.2
+058300                                                                  NC4014.2
+058400 NC401M-PWV.                                                      NC4014.2
+058500     PERFORM NC401M-NESTIF THRU NC401M-INIT                       NC4014.2
+058600     VARYING BOX-A FROM BOX-B BY BOX-C                            NC4014.2
+058700         UNTIL GRANDTOTAL IS EQUAL TO VARF.                       NC4014.2
+058800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+058900                                                                  NC4014.2
+059000                                                                  NC4014.2
+059100 NC401M-SEARCH.                                                   NC4014.2
+059200     SEARCH TEST-CODE                                             NC4014.2
+059300         WHEN BOX-A IS EQUAL TO BOX-B                             NC4014.2
+059400             NEXT SENTENCE.                                       NC4014.2
+059500*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+059600                                                                  NC4014.2
+059700                                                                  NC4014.2
+059800 NC401M-AGING-LOOKUP.                                             NC4014.2
+059900     ACCEPT AGING-SEARCH-DATE FROM DATE.                          NC4014.2
+060000     PERFORM NC401M-BUILD-AGING-TABLE.                            NC4014.2
+060100     PERFORM NC401M-SORT-AGING-TABLE.                             NC4014.2
+060200     MOVE "N" TO AGING-FOUND-SW.                                  NC4014.2
+060300     SEARCH ALL TEST-DESCEND-INVOICE                              NC4014.2
+060400         AT END                                                   NC4014.2
+060500             MOVE "AGING LOOKUP: NOT FOUND" TO RUNLOG-MSG         NC4014.2
+060600             PERFORM NC401M-LOG-VDUNIT                            NC4014.2
+060700         WHEN TEST-DESC-DATE (DESC-INDEX) =                       NC4014.2
+060800                 AGING-SEARCH-DATE                                NC4014.2
+060900             SET AGING-FOUND TO TRUE                              NC4014.2
+061000             MOVE "AGING LOOKUP: INVOICE LOCATED" TO              NC4014.2
+061100                 RUNLOG-MSG                                       NC4014.2
+061200             PERFORM NC401M-LOG-VDUNIT                            NC4014.2
+061300     END-SEARCH.                                                  NC4014.2
+061400                                                                  NC4014.2
+061500                                                                  NC4014.2
+061600 NC401M-STT.                                                      NC4014.2
+061700     SET CUST-PAID TO TRUE.                                       NC4014.2
+061800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+061900                                                                  NC4014.2
+062000                                                                  NC4014.2
+062100 NC401M-ST.                                                       NC4014.2
+062200     STRING VARD DELIMITED BY VARB INTO VARC.                     NC4014.2
+062300*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+062400                                                                  NC4014.2
+062500                                                                  NC4014.2
+062600 NC401M-UST.                                                      NC4014.2
+062700     UNSTRING VARD INTO VARE.                                     NC4014.2
+062800*Message expected for above statement: NON-CONFORMING STANDARD    NC4014.2
+062900                                                                  NC4014.2
+063000                                                                  NC4014.2
+063100 NC401M-END.                                                      NC4014.2
+063200                                                                  NC4014.2
+063300 NC401M-RECON-ADD.                                                NC4014.2
+063400     MOVE "ADD" TO RECON-OPERATION.                               NC4014.2
+063500     MOVE "ITEM-1" TO RECON-ITEM-NAME.                            NC4014.2
+063600     MOVE ITEM-1 OF GROUP-2-SAVE TO RECON-BEFORE.                 NC4014.2
+063700     MOVE ITEM-1 OF GROUP-2 TO RECON-AFTER.                       NC4014.2
+063800     COMPUTE RECON-EXPECTED =                                     NC4014.2
+063900         ITEM-1 OF GROUP-2-SAVE + ITEM-1 OF GROUP-1.              NC4014.2
+064000     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+064100     MOVE "ITEM-2" TO RECON-ITEM-NAME.                            NC4014.2
+064200     MOVE ITEM-2 OF GROUP-2-SAVE TO RECON-BEFORE.                 NC4014.2
+064300     MOVE ITEM-2 OF GROUP-2 TO RECON-AFTER.                       NC4014.2
+064400     COMPUTE RECON-EXPECTED =                                     NC4014.2
+064500         ITEM-2 OF GROUP-2-SAVE + ITEM-2 OF GROUP-1.              NC4014.2
+064600     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+064700     MOVE "ITEM-3" TO RECON-ITEM-NAME.                            NC4014.2
+064800     MOVE ITEM-3 OF GROUP-2-SAVE TO RECON-BEFORE.                 NC4014.2
+064900     MOVE ITEM-3 OF GROUP-2 TO RECON-AFTER.                       NC4014.2
+065000     COMPUTE RECON-EXPECTED =                                     NC4014.2
+065100         ITEM-3 OF GROUP-2-SAVE + ITEM-3 OF GROUP-1.              NC4014.2
+065200     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+065300                                                                  NC4014.2
+065400 NC401M-RECON-MOVE.                                               NC4014.2
+065500     MOVE "MOVE" TO RECON-OPERATION.                              NC4014.2
+065600     MOVE "ITEM-1" TO RECON-ITEM-NAME.                            NC4014.2
+065700     MOVE ITEM-1 OF GROUP-2-SAVE TO RECON-BEFORE.                 NC4014.2
+065800     MOVE ITEM-1 OF GROUP-2 TO RECON-AFTER.                       NC4014.2
+065900     MOVE ITEM-1 OF GROUP-1 TO RECON-EXPECTED.                    NC4014.2
+066000     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+066100     MOVE "ITEM-2" TO RECON-ITEM-NAME.                            NC4014.2
+066200     MOVE ITEM-2 OF GROUP-2-SAVE TO RECON-BEFORE.                 NC4014.2
+066300     MOVE ITEM-2 OF GROUP-2 TO RECON-AFTER.                       NC4014.2
+066400     MOVE ITEM-2 OF GROUP-1 TO RECON-EXPECTED.                    NC4014.2
+066500     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+066600     MOVE "ITEM-3" TO RECON-ITEM-NAME.                            NC4014.2
+066700     MOVE ITEM-3 OF GROUP-2-SAVE TO RECON-BEFORE.                 NC4014.2
+066800     MOVE ITEM-3 OF GROUP-2 TO RECON-AFTER.                       NC4014.2
+066900     MOVE ITEM-3 OF GROUP-1 TO RECON-EXPECTED.                    NC4014.2
+067000     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+067100                                                                  NC4014.2
+067200 NC401M-RECON-SUB.                                                NC4014.2
+067300     MOVE "SUBTRACT" TO RECON-OPERATION.                          NC4014.2
+067400     MOVE "ITEM-1" TO RECON-ITEM-NAME.                            NC4014.2
+067500     MOVE ITEM-1 OF GROUP-1-SAVE TO RECON-BEFORE.                 NC4014.2
+067600     MOVE ITEM-1 OF GROUP-1 TO RECON-AFTER.                       NC4014.2
+067700     COMPUTE RECON-EXPECTED =                                     NC4014.2
+067800         ITEM-1 OF GROUP-1-SAVE - ITEM-1 OF GROUP-2.              NC4014.2
+067900     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+068000     MOVE "ITEM-2" TO RECON-ITEM-NAME.                            NC4014.2
+068100     MOVE ITEM-2 OF GROUP-1-SAVE TO RECON-BEFORE.                 NC4014.2
+068200     MOVE ITEM-2 OF GROUP-1 TO RECON-AFTER.                       NC4014.2
+068300     COMPUTE RECON-EXPECTED =                                     NC4014.2
+068400         ITEM-2 OF GROUP-1-SAVE - ITEM-2 OF GROUP-2.              NC4014.2
+068500     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+068600     MOVE "ITEM-3" TO RECON-ITEM-NAME.                            NC4014.2
+068700     MOVE ITEM-3 OF GROUP-1-SAVE TO RECON-BEFORE.                 NC4014.2
+068800     MOVE ITEM-3 OF GROUP-1 TO RECON-AFTER.                       NC4014.2
+068900     COMPUTE RECON-EXPECTED =                                     NC4014.2
+069000         ITEM-3 OF GROUP-1-SAVE - ITEM-3 OF GROUP-2.              NC4014.2
+069100     PERFORM NC401M-RECON-WRITE.                                  NC4014.2
+069200                                                                  NC4014.2
+069300 NC401M-RECON-WRITE.                                              NC4014.2
+069400     IF RECON-AFTER = RECON-EXPECTED                              NC4014.2
+069500         MOVE "OK" TO RECON-FLAG                                  NC4014.2
+069600     ELSE                                                         NC4014.2
+069700         MOVE "MISMATCH" TO RECON-FLAG                            NC4014.2
+069800     END-IF.                                                      NC4014.2
+069900     WRITE RECON-REC.                                             NC4014.2
+070000                                                                  NC4014.2
+070100 NC401M-RECORD-JOB-HISTORY.                                       NC4014.2
+070200     MOVE "NC401M" TO JOBHIST-JOB-NAME.                           NC4014.2
+070300     MOVE DDAY TO JOBHIST-DAY.                                    NC4014.2
+070400     ACCEPT JOBHIST-DATE FROM DATE.                               NC4014.2
+070500     ACCEPT JOBHIST-TIME FROM TIME.                               NC4014.2
+070600     WRITE JOBHIST-REC.                                           NC4014.2
+070700                                                                  NC4014.2
+070800 NC401M-PARSE-CUSTOMER-FEED.                                      NC4014.2
+070900     MOVE "N" TO TEST-AR-OVERFLOW-SW.                             NC4014.2
+071000     UNSTRING CUSTFEED-REC DELIMITED BY ","                       NC4014.2
+071100         INTO TEST-AR-CUSTOMER-ID                                 NC4014.2
+071200              TEST-AR-CUSTOMER-NAME                               NC4014.2
+071300              TEST-AR-NUMBER-INVOICES                             NC4014.2
+071400              WS-FEED-DATES                                       NC4014.2
+071500     END-UNSTRING.                                                NC4014.2
+071600     MOVE 1 TO WS-FEED-POINTER.                                   NC4014.2
+071700     PERFORM NC401M-PARSE-FEED-DATE THRU                          NC4014.2
+071800         NC401M-PARSE-FEED-DATE-EXIT                              NC4014.2
+071900         VARYING WS-FEED-INVOICE-SEQ FROM 1 BY 1                  NC4014.2
+072000         UNTIL WS-FEED-INVOICE-SEQ > TEST-AR-NUMBER-INVOICES      NC4014.2
+072100             OR WS-FEED-POINTER > LENGTH OF WS-FEED-DATES.        NC4014.2
+072200     PERFORM NC401M-UPDATE-CUSTMAST.                              NC4014.2
+072300                                                                  NC4014.2
+072400 NC401M-PARSE-FEED-DATE.                                          NC4014.2
+072500     UNSTRING WS-FEED-DATES DELIMITED BY ";"                      NC4014.2
+072600         INTO WS-FEED-ONE-DATE                                    NC4014.2
+072700         WITH POINTER WS-FEED-POINTER                             NC4014.2
+072800     END-UNSTRING.                                                NC4014.2
+072900     IF WS-FEED-INVOICE-SEQ <= 15                                 NC4014.2
+073000         MOVE WS-FEED-ONE-DATE TO                                 NC4014.2
+073100             TEST-INVOICE-DATE (WS-FEED-INVOICE-SEQ)              NC4014.2
+073200     ELSE                                                         NC4014.2
+073300         SET TEST-AR-HAS-OVERFLOW TO TRUE                         NC4014.2
+073400         COMPUTE TEST-AR-OVERFLOW-COUNT =                         NC4014.2
+073500             WS-FEED-INVOICE-SEQ - 15                             NC4014.2
+073600         MOVE WS-FEED-ONE-DATE TO                                 NC4014.2
+073700             TEST-OVERFLOW-DATE (TEST-AR-OVERFLOW-COUNT)          NC4014.2
+073800     END-IF.                                                      NC4014.2
+073900 NC401M-PARSE-FEED-DATE-EXIT.                                     NC4014.2
+074000     EXIT.                                                        NC4014.2
+074100                                                                  NC4014.2
+074200 NC401M-UPDATE-CUSTMAST.                                          NC4014.2
+074300     MOVE TEST-AR-CUSTOMER-ID TO CUSTMAST-ID.                     NC4014.2
+074400     MOVE TEST-AR-CUSTOMER-NAME TO CUSTMAST-NAME.                 NC4014.2
+074500     MOVE TEST-AR-NUMBER-INVOICES TO                              NC4014.2
+074600         CUSTMAST-INVOICE-COUNT.                                  NC4014.2
+074700     MOVE SPACES TO CUSTMAST-INVOICE-DATES.                       NC4014.2
+074800     MOVE WS-FEED-DATES TO CUSTMAST-INVOICE-DATES.                NC4014.2
+074900     REWRITE CUSTMAST-REC                                         NC4014.2
+075000         INVALID KEY WRITE CUSTMAST-REC                           NC4014.2
+075100     END-REWRITE.                                                 NC4014.2
+075200                                                                  NC4014.2
+075300 NC401M-IMPORT-CUSTOMER.                                          NC4014.2
+075400     MOVE "N" TO CUSTFEED-EOF-SW.                                 NC4014.2
+075500     OPEN INPUT CUSTFEED.                                         NC4014.2
+075600     OPEN I-O CUSTMAST.                                           NC4014.2
+075700     IF CUSTMAST-STATUS = "35"                                    NC4014.2
+075800         CLOSE CUSTMAST                                           NC4014.2
+075900         OPEN OUTPUT CUSTMAST                                     NC4014.2
+076000         CLOSE CUSTMAST                                           NC4014.2
+076100         OPEN I-O CUSTMAST                                        NC4014.2
+076200     END-IF.                                                      NC4014.2
+076300     PERFORM NC401M-READ-CUSTOMER-FEED THRU                       NC4014.2
+076400         NC401M-READ-CUSTOMER-FEED-EXIT                           NC4014.2
+076500         UNTIL CUSTFEED-EOF.                                      NC4014.2
+076600     CLOSE CUSTMAST.                                              NC4014.2
+076700     CLOSE CUSTFEED.                                              NC4014.2
+076800                                                                  NC4014.2
+076900 NC401M-READ-CUSTOMER-FEED.                                       NC4014.2
+077000     READ CUSTFEED INTO CUSTFEED-REC                              NC4014.2
+077100         AT END SET CUSTFEED-EOF TO TRUE                          NC4014.2
+077200         NOT AT END PERFORM NC401M-PARSE-CUSTOMER-FEED            NC4014.2
+077300     END-READ.                                                    NC4014.2
+077400 NC401M-READ-CUSTOMER-FEED-EXIT.                                  NC4014.2
+077500     EXIT.                                                        NC4014.2
+077600                                                                  NC4014.2
+077700 NC401M-BUILD-AGING-TABLE.                                        NC4014.2
+077800     MOVE TEST-AR-CUSTOMER-ID TO TEST-DESCEND-CUST-ID.            NC4014.2
+077900     MOVE TEST-AR-CUSTOMER-NAME TO TEST-DESCEND-CUST-NAME.        NC4014.2
+078000     IF TEST-AR-HAS-OVERFLOW                                      NC4014.2
+078100         COMPUTE WS-AGING-BUILD-COUNT =                           NC4014.2
+078200             15 + TEST-AR-OVERFLOW-COUNT                          NC4014.2
+078300     ELSE                                                         NC4014.2
+078400         MOVE TEST-AR-NUMBER-INVOICES TO WS-AGING-BUILD-COUNT     NC4014.2
+078500     END-IF.                                                      NC4014.2
+078600     IF WS-AGING-BUILD-COUNT > 100                                NC4014.2
+078700         MOVE 100 TO WS-AGING-BUILD-COUNT                         NC4014.2
+078800     END-IF.                                                      NC4014.2
+078900     MOVE WS-AGING-BUILD-COUNT TO TEST-DESCEND-NO-INV.            NC4014.2
+079000     MOVE 1 TO WS-AGING-INDEX.                                    NC4014.2
+079100     PERFORM NC401M-BUILD-AGING-ENTRY                             NC4014.2
+079200         VARYING WS-INDEX FROM WS-AGING-BUILD-COUNT BY -1         NC4014.2
+079300         UNTIL WS-INDEX < 1.                                      NC4014.2
+079400                                                                  NC4014.2
+079500 NC401M-BUILD-AGING-ENTRY.                                        NC4014.2
+079600     IF WS-INDEX > 15                                             NC4014.2
+079700         COMPUTE WS-AGING-OVERFLOW-IDX = WS-INDEX - 15            NC4014.2
+079800         MOVE TEST-OVERFLOW-DATE (WS-AGING-OVERFLOW-IDX) TO       NC4014.2
+079900             TEST-DESC-DATE (WS-AGING-INDEX)                      NC4014.2
+080000     ELSE                                                         NC4014.2
+080100         MOVE TEST-INVOICE-DATE (WS-INDEX) TO                     NC4014.2
+080200             TEST-DESC-DATE (WS-AGING-INDEX)                      NC4014.2
+080300     END-IF.                                                      NC4014.2
+080400     COMPUTE TEST-ASCEND-TIME (WS-AGING-INDEX) =                  NC4014.2
+080500         WS-AGING-INDEX * 100.                                    NC4014.2
+080600     ADD 1 TO WS-AGING-INDEX.                                     NC4014.2
+080700                                                                  NC4014.2
+080800 NC401M-SORT-AGING-TABLE.                                         NC4014.2
+080900     IF WS-AGING-BUILD-COUNT > 1                                  NC4014.2
+081000         PERFORM NC401M-SORT-AGING-OUTER                          NC4014.2
+081100             VARYING WS-SORT-I FROM 1 BY 1                        NC4014.2
+081200             UNTIL WS-SORT-I >= WS-AGING-BUILD-COUNT              NC4014.2
+081300     END-IF.                                                      NC4014.2
+081400                                                                  NC4014.2
+081500 NC401M-SORT-AGING-OUTER.                                         NC4014.2
+081600     MOVE WS-SORT-I TO WS-SORT-MAX.                               NC4014.2
+081700     COMPUTE WS-SORT-J-START = WS-SORT-I + 1.                     NC4014.2
+081800     PERFORM NC401M-SORT-AGING-FIND-MAX                           NC4014.2
+081900         VARYING WS-SORT-J FROM WS-SORT-J-START BY 1              NC4014.2
+082000         UNTIL WS-SORT-J > WS-AGING-BUILD-COUNT.                  NC4014.2
+082100     IF WS-SORT-MAX NOT = WS-SORT-I                               NC4014.2
+082200         PERFORM NC401M-SORT-AGING-SWAP                           NC4014.2
+082300     END-IF.                                                      NC4014.2
+082400                                                                  NC4014.2
+082500 NC401M-SORT-AGING-FIND-MAX.                                      NC4014.2
+082600     IF TEST-DESC-DATE (WS-SORT-J) > TEST-DESC-DATE (WS-SORT-MAX) NC4014.2
+082700         MOVE WS-SORT-J TO WS-SORT-MAX                            NC4014.2
+082800     END-IF.                                                      NC4014.2
+082900                                                                  NC4014.2
+083000 NC401M-SORT-AGING-SWAP.                                          NC4014.2
+083100     MOVE TEST-DESCEND-INVOICE (WS-SORT-I) TO                     NC4014.2
+083200         WS-AGING-SWAP-ENTRY.                                     NC4014.2
+083300     MOVE TEST-DESCEND-INVOICE (WS-SORT-MAX) TO                   NC4014.2
+083400         TEST-DESCEND-INVOICE (WS-SORT-I).                        NC4014.2
+083500     MOVE WS-AGING-SWAP-ENTRY TO                                  NC4014.2
+083600         TEST-DESCEND-INVOICE (WS-SORT-MAX).                      NC4014.2
+083700                                                                  NC4014.2
+083800*TOTAL NUMBER OF FLAGS EXPECTED = 37.                             NC4014.2
+083900*Message expected for following statement: NON-CONFORMING STANDARDNC4014.2
+084000 END PROGRAM NC401M.                                              NC4014.2
