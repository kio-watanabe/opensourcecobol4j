@@ -0,0 +1,97 @@
+000100 IDENTIFICATION DIVISION.                                         NC4020.1
+000200 PROGRAM-ID.                                                      NC4020.1
+000300      NC402M.                                                     NC4020.1
+000400                                                                  NC4020.1
+000500*THIS PROGRAM TOTALS AM-SALES AND PM-SALES ACROSS ALL SEVEN       NC4020.1
+000600*DAYS OF SALES-DATA AND WRITES A WEEKLY SUMMARY LINE FOR          NC4020.1
+000700*EACH STORE IN STORE-INFO.                                        NC4020.1
+000800 ENVIRONMENT DIVISION.                                            NC4020.1
+000900 CONFIGURATION SECTION.                                           NC4020.1
+001000 SOURCE-COMPUTER.                                                 NC4020.1
+001100     Linux.                                                       NC4020.1
+001200 OBJECT-COMPUTER.                                                 NC4020.1
+001300     Linux.                                                       NC4020.1
+001400 INPUT-OUTPUT SECTION.                                            NC4020.1
+001500 FILE-CONTROL.                                                    NC4020.1
+001600     SELECT SALESFIL ASSIGN                                       NC4020.1
+001700     "XXXXX029"                                                   NC4020.1
+001800         ORGANIZATION IS LINE SEQUENTIAL.                         NC4020.1
+001900     SELECT SUMMRPT ASSIGN                                        NC4020.1
+002000     "XXXXX030"                                                   NC4020.1
+002100         ORGANIZATION IS LINE SEQUENTIAL.                         NC4020.1
+002200 DATA DIVISION.                                                   NC4020.1
+002300 FILE SECTION.                                                    NC4020.1
+002400 FD SALESFIL.                                                     NC4020.1
+002500 01 SALES-DATA.                                                   NC4020.1
+002600     03 STORE-INFO PIC X(30).                                     NC4020.1
+002700     03 MON-SALES OCCURS 2 TIMES.                                 NC4020.1
+002800         05 AM-SALES PIC 9(3).                                    NC4020.1
+002900         05 TUE-SALES OCCURS 2 TIMES.                             NC4020.1
+003000             07 AM-SALES PIC 9(3).                                NC4020.1
+003100             07 WED-SALES OCCURS 2 TIMES.                         NC4020.1
+003200                 09 AM-SALES PIC 9(3).                            NC4020.1
+003300                 09 THU-SALES OCCURS 2 TIMES.                     NC4020.1
+003400                     11 AM-SALES PIC 9(3).                        NC4020.1
+003500                     11 FRI-SALES OCCURS 2 TIMES.                 NC4020.1
+003600                         13 AM-SALES PIC 9(3).                    NC4020.1
+003700                         13 SAT-SALES OCCURS 2 TIMES.             NC4020.1
+003800                             15 AM-SALES PIC 9(3).                NC4020.1
+003900                             15 SUN-SALES OCCURS 2 TIMES.         NC4020.1
+004000                                 17 PM-SALES PIC 9(3).            NC4020.1
+004100 01 SALES-DATA-FLAT REDEFINES SALES-DATA.                         NC4020.1
+004200     03 FILLER PIC X(30).                                         NC4020.1
+004300     03 SALES-LEAF PIC 9(3)                                       NC4020.1
+004400                  OCCURS 254 TIMES                                NC4020.1
+004500                  INDEXED BY LEAF-IDX.                            NC4020.1
+004600                                                                  NC4020.1
+004700 FD SUMMRPT.                                                      NC4020.1
+004800 01 SUMMRPT-REC PIC X(50).                                        NC4020.1
+004900                                                                  NC4020.1
+005000 WORKING-STORAGE SECTION.                                         NC4020.1
+005100 01 SALESFIL-EOF-SW PIC X(01) VALUE "N".                          NC4020.1
+005200     88 SALESFIL-EOF VALUE "Y".                                   NC4020.1
+005300 01 WEEK-TOTAL PIC 9(7) VALUE ZERO.                               NC4020.1
+005400 01 SUMMARY-LINE.                                                 NC4020.1
+005500     03 SUMM-STORE PIC X(30).                                     NC4020.1
+005600     03 FILLER PIC X(01) VALUE SPACE.                             NC4020.1
+005700     03 SUMM-TOTAL PIC ZZZZZZ9.                                   NC4020.1
+005800                                                                  NC4020.1
+005900 PROCEDURE DIVISION.                                              NC4020.1
+006000                                                                  NC4020.1
+006100 NC402M-CONTROL.                                                  NC4020.1
+006200     OPEN INPUT SALESFIL.                                         NC4020.1
+006300     OPEN OUTPUT SUMMRPT.                                         NC4020.1
+006400     PERFORM NC402M-PROCESS-STORE THRU                            NC4020.1
+006500         NC402M-PROCESS-STORE-EXIT                                NC4020.1
+006600         UNTIL SALESFIL-EOF.                                      NC4020.1
+006700     CLOSE SALESFIL.                                              NC4020.1
+006800     CLOSE SUMMRPT.                                               NC4020.1
+006900     STOP RUN.                                                    NC4020.1
+007000                                                                  NC4020.1
+007100 NC402M-PROCESS-STORE.                                            NC4020.1
+007200     READ SALESFIL INTO SALES-DATA                                NC4020.1
+007300         AT END SET SALESFIL-EOF TO TRUE                          NC4020.1
+007400         NOT AT END                                               NC4020.1
+007500             PERFORM NC402M-TOTAL-WEEK                            NC4020.1
+007600             PERFORM NC402M-WRITE-SUMMARY                         NC4020.1
+007700     END-READ.                                                    NC4020.1
+007800 NC402M-PROCESS-STORE-EXIT.                                       NC4020.1
+007900     EXIT.                                                        NC4020.1
+008000                                                                  NC4020.1
+008100 NC402M-TOTAL-WEEK.                                               NC4020.1
+008200     MOVE ZERO TO WEEK-TOTAL.                                     NC4020.1
+008300     PERFORM NC402M-SUM-LEAF THRU NC402M-SUM-LEAF-EXIT            NC4020.1
+008400         VARYING LEAF-IDX FROM 1 BY 1 UNTIL LEAF-IDX > 254.       NC4020.1
+008500                                                                  NC4020.1
+008600 NC402M-SUM-LEAF.                                                 NC4020.1
+008700     ADD SALES-LEAF (LEAF-IDX) TO WEEK-TOTAL.                     NC4020.1
+008800 NC402M-SUM-LEAF-EXIT.                                            NC4020.1
+008900     EXIT.                                                        NC4020.1
+009000                                                                  NC4020.1
+009100 NC402M-WRITE-SUMMARY.                                            NC4020.1
+009200     MOVE STORE-INFO TO SUMM-STORE.                               NC4020.1
+009300     MOVE WEEK-TOTAL TO SUMM-TOTAL.                               NC4020.1
+009400     MOVE SUMMARY-LINE TO SUMMRPT-REC.                            NC4020.1
+009500     WRITE SUMMRPT-REC.                                           NC4020.1
+009600                                                                  NC4020.1
+009700 END PROGRAM NC402M.                                              NC4020.1
