@@ -11,31 +11,162 @@
 001100     WITH DEBUGGING MODE.                                         DB3044.2
 001200 OBJECT-COMPUTER.                                                 DB3044.2
 001300     Linux.                                                       DB3044.2
-001400 DATA DIVISION.                                                   DB3044.2
-001500 COMMUNICATION SECTION.                                           DB3044.2
-001600                                                                  DB3044.2
-001700 CD COMMNAME FOR INPUT.                                           DB3044.2
-001800 01 CREC.                                                         DB3044.2
-001900     03 CNAME1 PIC 9(8).                                          DB3044.2
-002000     03 FILLER PIC X(79).                                         DB3044.2
-002100                                                                  DB3044.2
-002200 PROCEDURE DIVISION.                                              DB3044.2
-002300                                                                  DB3044.2
-002400 DECLARATIVES.                                                    DB3044.2
-002500                                                                  DB3044.2
-002600 BUGGING SECTION.                                                 DB3044.2
-002700                                                                  DB3044.2
-002800     USE FOR DEBUGGING ON COMMNAME.                               DB3044.2
-002900*Message expected for above statement: OBSOLETE                   DB3044.2
-003000                                                                  DB3044.2
-003100                                                                  DB3044.2
-003200                                                                  DB3044.2
-003300 END DECLARATIVES.                                                DB3044.2
-003400                                                                  DB3044.2
-003500 DB304M-FLAGS SECTION.                                            DB3044.2
+001400 INPUT-OUTPUT SECTION.                                            DB3044.2
+001500 FILE-CONTROL.                                                    DB3044.2
+001600     SELECT REJFILE ASSIGN                                        DB3044.2
+001700     "XXXXX017"                                                   DB3044.2
+001800         ORGANIZATION IS LINE SEQUENTIAL.                         DB3044.2
+001900     SELECT CUSTMAST ASSIGN                                       DB3044.2
+002000     "XXXXX028"                                                   DB3044.2
+002100         ORGANIZATION IS INDEXED                                  DB3044.2
+002200         ACCESS MODE IS DYNAMIC                                   DB3044.2
+002300         RECORD KEY IS CUSTMAST-ID                                DB3044.2
+002400         FILE STATUS IS CUSTMAST-STATUS.                          DB3044.2
+002500 DATA DIVISION.                                                   DB3044.2
+002600 FILE SECTION.                                                    DB3044.2
+002700 FD REJFILE.                                                      DB3044.2
+002800 01 REJECT-REC.                                                   DB3044.2
+002900     03 REJECT-DATE PIC 9(6).                                     DB3044.2
+003000     03 FILLER PIC X(01) VALUE SPACE.                             DB3044.2
+003100     03 REJECT-CNAME1 PIC 9(8).                                   DB3044.2
+003200     03 FILLER PIC X(01) VALUE SPACE.                             DB3044.2
+003300     03 REJECT-REASON-CODE PIC X(04).                             DB3044.2
+003400     03 FILLER PIC X(01) VALUE SPACE.                             DB3044.2
+003500     03 REJECT-REASON-TEXT PIC X(30).                             DB3044.2
 003600                                                                  DB3044.2
-003700 DB304M-CONTROL.                                                  DB3044.2
-003800     DISPLAY "THIS IS A DUMMY PROCEDURE".                         DB3044.2
-003900     STOP RUN.                                                    DB3044.2
-004000                                                                  DB3044.2
-004100*TOTAL NUMBER OF FLAGS EXPECTED = 1.                              DB3044.2
+003700 FD CUSTMAST.                                                     DB3044.2
+003800 01 CUSTMAST-REC.                                                 DB3044.2
+003900     03 CUSTMAST-ID PIC X(04).                                    DB3044.2
+004000     03 CUSTMAST-NAME PIC X(20).                                  DB3044.2
+004100     03 CUSTMAST-INVOICE-COUNT PIC S9(02).                        DB3044.2
+004200     03 CUSTMAST-INVOICE-DATES PIC X(700).                        DB3044.2
+004300 WORKING-STORAGE SECTION.                                         DB3044.2
+004400                                                                  DB3044.2
+004500 01  DB304M-EOF-SW PIC X(01) VALUE "N".                           DB3044.2
+004600     88 DB304M-EOF VALUE "Y".                                     DB3044.2
+004700 01  DB304M-VALID-SW PIC X(01) VALUE "N".                         DB3044.2
+004800     88 DB304M-VALID VALUE "Y".                                   DB3044.2
+004900 01  RANGE-INDEX PIC 9(01).                                       DB3044.2
+005000                                                                  DB3044.2
+005100 01  VALID-RANGE-VALUES.                                          DB3044.2
+005200     03 FILLER PIC X(16) VALUE                                    DB3044.2
+005300         "1000000019999999".                                      DB3044.2
+005400     03 FILLER PIC X(16) VALUE                                    DB3044.2
+005500         "2000000029999999".                                      DB3044.2
+005600     03 FILLER PIC X(16) VALUE                                    DB3044.2
+005700         "3000000039999999".                                      DB3044.2
+005800 01  VALID-RANGE-TABLE REDEFINES VALID-RANGE-VALUES.              DB3044.2
+005900     03 VALID-RANGE OCCURS 3 TIMES.                               DB3044.2
+006000         05 VALID-RANGE-LOW PIC 9(8).                             DB3044.2
+006100         05 VALID-RANGE-HIGH PIC 9(8).                            DB3044.2
+006200                                                                  DB3044.2
+006300 01  CUSTMAST-STATUS PIC X(02).                                   DB3044.2
+006400 01  CNAME1-TEXT PIC X(08).                                       DB3044.2
+006500                                                                  DB3044.2
+006600 COMMUNICATION SECTION.                                           DB3044.2
+006700                                                                  DB3044.2
+006800 CD COMMNAME FOR INPUT.                                           DB3044.2
+006900 01 CREC.                                                         DB3044.2
+007000     03 CNAME1 PIC 9(8).                                          DB3044.2
+007100     03 FILLER PIC X(79).                                         DB3044.2
+007200                                                                  DB3044.2
+007300 CD COMMOUT FOR OUTPUT.                                           DB3044.2
+007400 01 COMMOUT-REC.                                                  DB3044.2
+007500     03 COMMOUT-CUSTOMER-ID PIC X(04).                            DB3044.2
+007600     03 COMMOUT-CUSTOMER-NAME PIC X(20).                          DB3044.2
+007700     03 COMMOUT-INVOICE-COUNT PIC S9(02).                         DB3044.2
+007800     03 COMMOUT-INVOICE-DATES PIC X(700).                         DB3044.2
+007900     03 COMMOUT-FOUND-FLAG PIC X(01).                             DB3044.2
+008000 PROCEDURE DIVISION.                                              DB3044.2
+008100                                                                  DB3044.2
+008200 DECLARATIVES.                                                    DB3044.2
+008300                                                                  DB3044.2
+008400                                                                  DB3044.2
+008500 BUGGING SECTION.                                                 DB3044.2
+008600                                                                  DB3044.2
+008700     USE FOR DEBUGGING ON COMMNAME.                               DB3044.2
+008800*Message expected for above statement: OBSOLETE                   DB3044.2
+008900                                                                  DB3044.2
+009000                                                                  DB3044.2
+009100                                                                  DB3044.2
+009200 END DECLARATIVES.                                                DB3044.2
+009300                                                                  DB3044.2
+009400 DB304M-FLAGS SECTION.                                            DB3044.2
+009500                                                                  DB3044.2
+009600 DB304M-CONTROL.                                                  DB3044.2
+009700     PERFORM DB304M-INITIALIZE.                                   DB3044.2
+009800     PERFORM DB304M-PROCESS-MESSAGE THRU                          DB3044.2
+009900         DB304M-PROCESS-MESSAGE-EXIT                              DB3044.2
+010000         UNTIL DB304M-EOF.                                        DB3044.2
+010100     PERFORM DB304M-TERMINATE.                                    DB3044.2
+010200     STOP RUN.                                                    DB3044.2
+010300                                                                  DB3044.2
+010400 DB304M-INITIALIZE.                                               DB3044.2
+010500     OPEN OUTPUT REJFILE.                                         DB3044.2
+010600     OPEN INPUT CUSTMAST.                                         DB3044.2
+010700                                                                  DB3044.2
+010800 DB304M-PROCESS-MESSAGE.                                          DB3044.2
+010900     RECEIVE COMMNAME MESSAGE INTO CREC                           DB3044.2
+011000         NO DATA                                                  DB3044.2
+011100             SET DB304M-EOF TO TRUE                               DB3044.2
+011200         WITH DATA                                                DB3044.2
+011300             PERFORM DB304M-VALIDATE-MESSAGE                      DB3044.2
+011400     END-RECEIVE.                                                 DB3044.2
+011500 DB304M-PROCESS-MESSAGE-EXIT.                                     DB3044.2
+011600     EXIT.                                                        DB3044.2
+011700                                                                  DB3044.2
+011800 DB304M-VALIDATE-MESSAGE.                                         DB3044.2
+011900     MOVE "N" TO DB304M-VALID-SW.                                 DB3044.2
+012000     PERFORM DB304M-CHECK-RANGE THRU                              DB3044.2
+012100         DB304M-CHECK-RANGE-EXIT                                  DB3044.2
+012200         VARYING RANGE-INDEX FROM 1 BY 1                          DB3044.2
+012300         UNTIL RANGE-INDEX > 3 OR DB304M-VALID.                   DB3044.2
+012400     IF NOT DB304M-VALID                                          DB3044.2
+012500         PERFORM DB304M-REJECT-MESSAGE                            DB3044.2
+012600     ELSE                                                         DB3044.2
+012700         PERFORM DB304M-CUSTOMER-INQUIRY                          DB3044.2
+012800     END-IF.                                                      DB3044.2
+012900                                                                  DB3044.2
+013000 DB304M-CHECK-RANGE.                                              DB3044.2
+013100     IF CNAME1 IS NOT LESS THAN                                   DB3044.2
+013200         VALID-RANGE-LOW (RANGE-INDEX)                            DB3044.2
+013300         AND CNAME1 IS NOT GREATER THAN                           DB3044.2
+013400         VALID-RANGE-HIGH (RANGE-INDEX)                           DB3044.2
+013500             SET DB304M-VALID TO TRUE                             DB3044.2
+013600     END-IF.                                                      DB3044.2
+013700 DB304M-CHECK-RANGE-EXIT.                                         DB3044.2
+013800     EXIT.                                                        DB3044.2
+013900                                                                  DB3044.2
+014000 DB304M-REJECT-MESSAGE.                                           DB3044.2
+014100     ACCEPT REJECT-DATE FROM DATE.                                DB3044.2
+014200     MOVE CNAME1 TO REJECT-CNAME1.                                DB3044.2
+014300     MOVE "R002" TO REJECT-REASON-CODE.                           DB3044.2
+014400     MOVE "MESSAGE ID OUT OF VALID RANGE" TO                      DB3044.2
+014500         REJECT-REASON-TEXT.                                      DB3044.2
+014600     WRITE REJECT-REC.                                            DB3044.2
+014700                                                                  DB3044.2
+014800 DB304M-CUSTOMER-INQUIRY.                                         DB3044.2
+014900     MOVE CNAME1 TO CNAME1-TEXT.                                  DB3044.2
+015000     MOVE CNAME1-TEXT (5:4) TO CUSTMAST-ID.                       DB3044.2
+015100     READ CUSTMAST                                                DB3044.2
+015200         INVALID KEY                                              DB3044.2
+015300             MOVE "N" TO COMMOUT-FOUND-FLAG                       DB3044.2
+015400             MOVE CUSTMAST-ID TO COMMOUT-CUSTOMER-ID              DB3044.2
+015500             MOVE SPACES TO COMMOUT-CUSTOMER-NAME                 DB3044.2
+015600             MOVE ZERO TO COMMOUT-INVOICE-COUNT                   DB3044.2
+015700             MOVE SPACES TO COMMOUT-INVOICE-DATES                 DB3044.2
+015800         NOT INVALID KEY                                          DB3044.2
+015900             MOVE "Y" TO COMMOUT-FOUND-FLAG                       DB3044.2
+016000             MOVE CUSTMAST-ID TO COMMOUT-CUSTOMER-ID              DB3044.2
+016100             MOVE CUSTMAST-NAME TO COMMOUT-CUSTOMER-NAME          DB3044.2
+016200             MOVE CUSTMAST-INVOICE-COUNT TO                       DB3044.2
+016300                 COMMOUT-INVOICE-COUNT                            DB3044.2
+016400             MOVE CUSTMAST-INVOICE-DATES TO                       DB3044.2
+016500                 COMMOUT-INVOICE-DATES                            DB3044.2
+016600     END-READ.                                                    DB3044.2
+016700     SEND COMMOUT FROM COMMOUT-REC.                               DB3044.2
+016800                                                                  DB3044.2
+016900 DB304M-TERMINATE.                                                DB3044.2
+017000     CLOSE REJFILE.                                               DB3044.2
+017100     CLOSE CUSTMAST.                                              DB3044.2
+017200*TOTAL NUMBER OF FLAGS EXPECTED = 1.                              DB3044.2
