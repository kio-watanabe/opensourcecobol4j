@@ -14,39 +14,161 @@
 001400 FILE-CONTROL.                                                    DB3034.2
 001500     SELECT TFIL ASSIGN                                           DB3034.2
 001600     "XXXXX014"                                                   DB3034.2
-001700         ORGANIZATION IS SEQUENTIAL                               DB3034.2
-001800         ACCESS MODE IS SEQUENTIAL.                               DB3034.2
-001900 DATA DIVISION.                                                   DB3034.2
-002000 FILE SECTION.                                                    DB3034.2
-002100 FD TFIL.                                                         DB3034.2
-002200 01 FREC.                                                         DB3034.2
-002300     03 RKEY PIC 9(8).                                            DB3034.2
-002400                                                                  DB3034.2
-002500                                                                  DB3034.2
-002600 PROCEDURE DIVISION.                                              DB3034.2
-002700                                                                  DB3034.2
-002800 DECLARATIVES.                                                    DB3034.2
-002900                                                                  DB3034.2
-003000                                                                  DB3034.2
-003100 BUGGING-2 SECTION.                                               DB3034.2
-003200                                                                  DB3034.2
-003300     USE FOR DEBUGGING ON ALL REFERENCES OF FREC.                 DB3034.2
-003400*Message expected for above statement: OBSOLETE                   DB3034.2
-003500                                                                  DB3034.2
-003600                                                                  DB3034.2
-003700                                                                  DB3034.2
-003800 BUGGING-3 SECTION.                                               DB3034.2
-003900                                                                  DB3034.2
-004000                                                                  DB3034.2
-004100     USE FOR DEBUGGING ON TFIL.                                   DB3034.2
-004200*Message expected for above statement: OBSOLETE                   DB3034.2
+001700         ORGANIZATION IS INDEXED                                  DB3034.2
+001800         ACCESS MODE IS DYNAMIC                                   DB3034.2
+001900         RECORD KEY IS RKEY                                       DB3034.2
+002000         FILE STATUS IS TFIL-STATUS.                              DB3034.2
+002100     SELECT ACTLOG ASSIGN                                         DB3034.2
+002200     "XXXXX016"                                                   DB3034.2
+002300         ORGANIZATION IS LINE SEQUENTIAL.                         DB3034.2
+002400     SELECT CKPTFIL ASSIGN                                        DB3034.2
+002500     "XXXXX018"                                                   DB3034.2
+002600         ORGANIZATION IS LINE SEQUENTIAL                          DB3034.2
+002700         FILE STATUS IS CKPT-STATUS.                              DB3034.2
+002800 DATA DIVISION.                                                   DB3034.2
+002900 FILE SECTION.                                                    DB3034.2
+003000 FD TFIL.                                                         DB3034.2
+003100 01 FREC.                                                         DB3034.2
+003200     03 RKEY PIC 9(8).                                            DB3034.2
+003300                                                                  DB3034.2
+003400 FD ACTLOG.                                                       DB3034.2
+003500 01 ACTLOG-REC.                                                   DB3034.2
+003600     03 ACTLOG-DATE PIC 9(6).                                     DB3034.2
+003700     03 FILLER PIC X(01) VALUE SPACE.                             DB3034.2
+003800     03 ACTLOG-RKEY PIC 9(8).                                     DB3034.2
+003900     03 FILLER PIC X(01) VALUE SPACE.                             DB3034.2
+004000     03 ACTLOG-OPERATION PIC X(30).                               DB3034.2
+004100     03 FILLER PIC X(01) VALUE SPACE.                             DB3034.2
+004200     03 ACTLOG-DETAIL PIC X(30).                                  DB3034.2
 004300                                                                  DB3034.2
-004400 END DECLARATIVES.                                                DB3034.2
-004500                                                                  DB3034.2
-004600 DB303M-FLAGS SECTION.                                            DB3034.2
+004400 FD CKPTFIL.                                                      DB3034.2
+004500 01 CKPT-REC.                                                     DB3034.2
+004600     03 CKPT-RKEY PIC 9(08).                                      DB3034.2
 004700                                                                  DB3034.2
-004800 DB303M-CONTROL.                                                  DB3034.2
-004900     DISPLAY "THIS IS A DUMMY PROCEDURE".                         DB3034.2
-005000     STOP RUN.                                                    DB3034.2
-005100                                                                  DB3034.2
-005200*TOTAL NUMBER OF FLAGS EXPECTED = 2.                              DB3034.2
+004800 WORKING-STORAGE SECTION.                                         DB3034.2
+004900                                                                  DB3034.2
+005000 01  TFIL-STATUS PIC X(02).                                       DB3034.2
+005100 01  TFIL-EOF-SW PIC X(01) VALUE "N".                             DB3034.2
+005200     88 TFIL-EOF VALUE "Y".                                       DB3034.2
+005300 01  CKPT-STATUS PIC X(02).                                       DB3034.2
+005400 01  CKPT-INTERVAL PIC 9(03) VALUE 010.                           DB3034.2
+005500 01  CKPT-COUNTER PIC 9(03) VALUE ZERO.                           DB3034.2
+005600 01  RESTART-RKEY PIC 9(8) VALUE ZERO.                            DB3034.2
+005700                                                                  DB3034.2
+005800 PROCEDURE DIVISION.                                              DB3034.2
+005900                                                                  DB3034.2
+006000 DECLARATIVES.                                                    DB3034.2
+006100                                                                  DB3034.2
+006200                                                                  DB3034.2
+006300 BUGGING-2 SECTION.                                               DB3034.2
+006400                                                                  DB3034.2
+006500     USE FOR DEBUGGING ON ALL REFERENCES OF FREC.                 DB3034.2
+006600*Message expected for above statement: OBSOLETE                   DB3034.2
+006700                                                                  DB3034.2
+006800 BUGGING-2-LOG.                                                   DB3034.2
+006900     MOVE "FREC REFERENCE" TO ACTLOG-OPERATION.                   DB3034.2
+007000     MOVE DEBUG-NAME TO ACTLOG-DETAIL.                            DB3034.2
+007100     ACCEPT ACTLOG-DATE FROM DATE.                                DB3034.2
+007200     MOVE RKEY TO ACTLOG-RKEY.                                    DB3034.2
+007300     WRITE ACTLOG-REC.                                            DB3034.2
+007400                                                                  DB3034.2
+007500 BUGGING-3 SECTION.                                               DB3034.2
+007600                                                                  DB3034.2
+007700                                                                  DB3034.2
+007800     USE FOR DEBUGGING ON TFIL.                                   DB3034.2
+007900*Message expected for above statement: OBSOLETE                   DB3034.2
+008000                                                                  DB3034.2
+008100 BUGGING-3-LOG.                                                   DB3034.2
+008200     MOVE "TFIL I/O" TO ACTLOG-OPERATION.                         DB3034.2
+008300     MOVE DEBUG-CONTENTS TO ACTLOG-DETAIL.                        DB3034.2
+008400     ACCEPT ACTLOG-DATE FROM DATE.                                DB3034.2
+008500     MOVE RKEY TO ACTLOG-RKEY.                                    DB3034.2
+008600     WRITE ACTLOG-REC.                                            DB3034.2
+008700 END DECLARATIVES.                                                DB3034.2
+008800                                                                  DB3034.2
+008900 DB303M-FLAGS SECTION.                                            DB3034.2
+009000                                                                  DB3034.2
+009100 DB303M-CONTROL.                                                  DB3034.2
+009200     PERFORM DB303M-INITIALIZE.                                   DB3034.2
+009300     PERFORM DB303M-CHECKPOINT-RESTART.                           DB3034.2
+009400     PERFORM DB303M-PROCESS-TFIL THRU DB303M-PROCESS-TFIL-EXIT    DB3034.2
+009500         UNTIL TFIL-EOF.                                          DB3034.2
+009600     PERFORM DB303M-TERMINATE.                                    DB3034.2
+009700     STOP RUN.                                                    DB3034.2
+009800                                                                  DB3034.2
+009900 DB303M-INITIALIZE.                                               DB3034.2
+010000     OPEN OUTPUT ACTLOG.                                          DB3034.2
+010100     OPEN I-O TFIL.                                               DB3034.2
+010200     IF TFIL-STATUS NOT = "00"                                    DB3034.2
+010300         MOVE "OPEN TFIL" TO ACTLOG-OPERATION                     DB3034.2
+010400         MOVE TFIL-STATUS TO ACTLOG-DETAIL                        DB3034.2
+010500         ACCEPT ACTLOG-DATE FROM DATE                             DB3034.2
+010600         MOVE RKEY TO ACTLOG-RKEY                                 DB3034.2
+010700         WRITE ACTLOG-REC                                         DB3034.2
+010800     END-IF.                                                      DB3034.2
+010900                                                                  DB3034.2
+011000 DB303M-CHECKPOINT-RESTART.                                       DB3034.2
+011100     OPEN INPUT CKPTFIL.                                          DB3034.2
+011200     IF CKPT-STATUS = "00"                                        DB3034.2
+011300         READ CKPTFIL INTO CKPT-REC                               DB3034.2
+011400         IF CKPT-STATUS = "00"                                    DB3034.2
+011500             MOVE CKPT-RKEY TO RESTART-RKEY                       DB3034.2
+011600         END-IF                                                   DB3034.2
+011700         CLOSE CKPTFIL                                            DB3034.2
+011800     END-IF.                                                      DB3034.2
+011900     IF RESTART-RKEY > 0                                          DB3034.2
+012000         MOVE RESTART-RKEY TO RKEY                                DB3034.2
+012100         START TFIL KEY IS GREATER THAN RKEY                      DB3034.2
+012200             INVALID KEY SET TFIL-EOF TO TRUE                     DB3034.2
+012300         END-START                                                DB3034.2
+012400     END-IF.                                                      DB3034.2
+012500                                                                  DB3034.2
+012600 DB303M-PROCESS-TFIL.                                             DB3034.2
+012700     READ TFIL NEXT RECORD                                        DB3034.2
+012800         AT END SET TFIL-EOF TO TRUE                              DB3034.2
+012900         NOT AT END REWRITE FREC                                  DB3034.2
+013000             IF TFIL-STATUS NOT = "00"                            DB3034.2
+013100                 MOVE "REWRITE FREC" TO ACTLOG-OPERATION          DB3034.2
+013200                 MOVE TFIL-STATUS TO ACTLOG-DETAIL                DB3034.2
+013300                 ACCEPT ACTLOG-DATE FROM DATE                     DB3034.2
+013400                 MOVE RKEY TO ACTLOG-RKEY                         DB3034.2
+013500                 WRITE ACTLOG-REC                                 DB3034.2
+013600             END-IF                                               DB3034.2
+013700     END-READ.                                                    DB3034.2
+013800     IF NOT TFIL-EOF                                              DB3034.2
+013900         PERFORM DB303M-CHECKPOINT-WRITE                          DB3034.2
+014000     END-IF.                                                      DB3034.2
+014100 DB303M-PROCESS-TFIL-EXIT.                                        DB3034.2
+014200     EXIT.                                                        DB3034.2
+014300                                                                  DB3034.2
+014400 DB303M-CHECKPOINT-WRITE.                                         DB3034.2
+014500     ADD 1 TO CKPT-COUNTER.                                       DB3034.2
+014600     IF CKPT-COUNTER >= CKPT-INTERVAL                             DB3034.2
+014700         MOVE ZERO TO CKPT-COUNTER                                DB3034.2
+014800         OPEN OUTPUT CKPTFIL                                      DB3034.2
+014900         IF CKPT-STATUS NOT = "00"                                DB3034.2
+015000             MOVE "OPEN CKPTFIL" TO ACTLOG-OPERATION              DB3034.2
+015100             MOVE CKPT-STATUS TO ACTLOG-DETAIL                    DB3034.2
+015200             ACCEPT ACTLOG-DATE FROM DATE                         DB3034.2
+015300             MOVE RKEY TO ACTLOG-RKEY                             DB3034.2
+015400             WRITE ACTLOG-REC                                     DB3034.2
+015500         END-IF                                                   DB3034.2
+015600         MOVE RKEY TO CKPT-RKEY                                   DB3034.2
+015700         WRITE CKPT-REC                                           DB3034.2
+015800         IF CKPT-STATUS NOT = "00"                                DB3034.2
+015900             MOVE "WRITE CKPT-REC" TO ACTLOG-OPERATION            DB3034.2
+016000             MOVE CKPT-STATUS TO ACTLOG-DETAIL                    DB3034.2
+016100             ACCEPT ACTLOG-DATE FROM DATE                         DB3034.2
+016200             MOVE RKEY TO ACTLOG-RKEY                             DB3034.2
+016300             WRITE ACTLOG-REC                                     DB3034.2
+016400         END-IF                                                   DB3034.2
+016500         CLOSE CKPTFIL                                            DB3034.2
+016600     END-IF.                                                      DB3034.2
+016700                                                                  DB3034.2
+016800 DB303M-TERMINATE.                                                DB3034.2
+016900     CLOSE TFIL.                                                  DB3034.2
+017000     CLOSE ACTLOG.                                                DB3034.2
+017100     OPEN OUTPUT CKPTFIL.                                         DB3034.2
+017200     CLOSE CKPTFIL.                                               DB3034.2
+017300                                                                  DB3034.2
+017400*TOTAL NUMBER OF FLAGS EXPECTED = 2.                              DB3034.2
